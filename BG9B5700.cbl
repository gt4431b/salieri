@@ -0,0 +1,227 @@
+      * BG9B5700: <Automatically registered>                           *
+      ******************************************************************
+      *B.PD.S                                                          *
+      * NIGHTLY BATCH EXTRACT OF THE MASTER TABLE OF ACCOUNTS.         *
+      * WALKS BGDT041 END TO END AND WRITES ONE FLAT-FILE RECORD PER   *
+      * ROW (ENTITY/CENTER/ACCOUNT/FUNDS-OR-PLEDGED FLAG) SO THE       *
+      * GENERAL-LEDGER RECONCILIATION FEED AND THE DATA WAREHOUSE LOAD *
+      * CAN TAKE A FULL SNAPSHOT WITHOUT DRIVING BG9C5700 ONE ENTITY/  *
+      * CENTER AT A TIME.                                              *
+      *B.PD.E                                                          *
+      *B.PR.S                                                          *
+      * COPYS USED                                                     *
+      * ----------------                                               *
+      * QAWCSQL                                                        *
+      *                                                                *
+      * DCLGEN USED                                                    *
+      * -----------------                                              *
+      * BGGT041: MASTER TABLE OF ACCOUNTS                              *
+      * BGVC041                                                        *
+      *B.PR.E                                                          *
+      ******************************************************************
+      *                  IDENTIFICATION DIVISION                       *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *
+       PROGRAM-ID.    BG9B5700.
+      *
+       AUTHOR.        RSANTOS.
+      *
+       DATE-WRITTEN.  26-08-09.
+      *
+      ******************************************************************
+      *                     MODIFICATIONS LOG                          *
+      ******************************************************************
+      *     CODE       AUTHOR  DATE     DESCRIPTION                    *
+      *     ---------- ------- -------- ------------------------------ *
+      *     BG9B5700   RSANTOS 26-08-09 NEW PROGRAM - NIGHTLY          *
+      *                                 BGDT041 FLAT-FILE EXTRACT      *
+      ******************************************************************
+      ******************************************************************
+      *                     ENVIRONMENT DIVISION                       *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+      *
+       CONFIGURATION SECTION.
+      *
+       SPECIAL-NAMES.
+      *
+           DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT SECTION.
+      *
+       FILE-CONTROL.
+      *
+           SELECT WK-EXTRACT-FILE ASSIGN TO BGEXT041
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WK-FILE-STATUS.
+      *
+      ******************************************************************
+      *                       DATA DIVISION                            *
+      ******************************************************************
+       DATA DIVISION.
+      *
+       FILE SECTION.
+      *
+       FD  WK-EXTRACT-FILE.
+      *
+       01  WE-EXTRACT-RECORD.
+           05 WE-ENT                       PIC X(04).
+           05 WE-CEN-REG                    PIC X(04).
+           05 WE-ACC                       PIC X(10).
+           05 WE-FLG-PLGACC                 PIC X(01).
+      *
+      ******************************************************************
+      *                  WORKING-STORAGE SECTION                       *
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+      *
+            COPY QAWCSQL.
+      *
+           EXEC SQL
+             INCLUDE BGGT041
+           END-EXEC.
+      *
+           EXEC SQL
+             INCLUDE BGVC041
+           END-EXEC.
+      *
+       01 WK-FILE-STATUS                   PIC X(02).
+      *
+       01  VA-SWITCHES.
+           05 SW-END                       PIC X(1)    VALUE 'N'.
+              88 SW-END-YES                            VALUE 'S'.
+              88 SW-END-NO                             VALUE 'N'.
+      *
+           05 SW-ABEND                     PIC X(1)    VALUE 'N'.
+              88 SW-ABEND-YES                          VALUE 'S'.
+              88 SW-ABEND-NO                           VALUE 'N'.
+      *
+           05 SW-FILE-OPEN                  PIC X(1)    VALUE 'N'.
+              88 SW-FILE-OPEN-YES                      VALUE 'S'.
+              88 SW-FILE-OPEN-NO                       VALUE 'N'.
+      *
+           05 SW-CURSOR-OPEN                PIC X(1)    VALUE 'N'.
+              88 SW-CURSOR-OPEN-YES                    VALUE 'S'.
+              88 SW-CURSOR-OPEN-NO                     VALUE 'N'.
+      *
+       01 CO-COUNTERS.
+           05 VN-REC-COUNT                  PIC S9(9)   COMP VALUE 0.
+      *
+           EXEC SQL
+             INCLUDE SQLCA
+           END-EXEC.
+      *
+      ******************************************************************
+      *                       PROCEDURE DIVISION                       *
+      ******************************************************************
+       PROCEDURE DIVISION.
+      *
+           PERFORM INITIALIZE-EXTRACT.
+      *
+           IF SW-ABEND-NO
+              PERFORM EXTRACT-ACCOUNT-ROW
+                UNTIL SW-END-YES OR SW-ABEND-YES
+           END-IF.
+      *
+           PERFORM TERMINATE-EXTRACT.
+      *
+           IF SW-ABEND-YES
+              MOVE 16 TO RETURN-CODE
+           END-IF.
+      *
+           GOBACK.
+      *
+      ******************************************************************
+      *.PN INITIALIZE-EXTRACT.                                         *
+      * OPENS THE OUTPUT FILE AND THE BGDT041 CURSOR THAT DRIVES THE   *
+      * WHOLE RUN. THE CURSOR CARRIES NO WHERE CLAUSE - THIS PROGRAM   *
+      * IS MEANT TO TAKE A FULL SNAPSHOT, NOT A FILTERED ONE.          *
+      ******************************************************************
+       INITIALIZE-EXTRACT.
+      *
+           SET SW-END-NO   TO TRUE
+           SET SW-ABEND-NO TO TRUE
+      *
+           OPEN OUTPUT WK-EXTRACT-FILE
+           IF WK-FILE-STATUS NOT = '00'
+              DISPLAY 'BG9B5700 - OPEN FAILED, FILE STATUS '
+                       WK-FILE-STATUS
+              SET SW-ABEND-YES TO TRUE
+           ELSE
+              SET SW-FILE-OPEN-YES TO TRUE
+      *
+              EXEC SQL
+                   DECLARE CSR-EXT041 CURSOR FOR
+                     SELECT T041_ENT, T041_CEN_REG, T041_ACC,
+                            T041_FLG_PLGDACC
+                       FROM BGDT041
+                      ORDER BY T041_ENT, T041_CEN_REG, T041_ACC
+              END-EXEC
+      *
+              EXEC SQL
+                   OPEN CSR-EXT041
+              END-EXEC
+              MOVE SQLCODE TO SQL-VALUES
+              IF NOT SQL-88-OK
+                 DISPLAY 'BG9B5700 - CSR-EXT041 OPEN FAILED, SQLCODE '
+                          SQLCODE
+                 SET SW-ABEND-YES TO TRUE
+              ELSE
+                 SET SW-CURSOR-OPEN-YES TO TRUE
+              END-IF
+           END-IF.
+      *
+      ******************************************************************
+      *.PN EXTRACT-ACCOUNT-ROW.                                        *
+      ******************************************************************
+       EXTRACT-ACCOUNT-ROW.
+      *
+           EXEC SQL
+                FETCH CSR-EXT041
+                  INTO :V041-ENT, :V041-CEN-REG, :V041-ACC,
+                       :V041-FLG-PLGACC
+           END-EXEC
+           MOVE SQLCODE TO SQL-VALUES
+           IF SQL-88-NOT-FOUND
+              SET SW-END-YES TO TRUE
+           ELSE
+              IF NOT SQL-88-OK
+                 DISPLAY 'BG9B5700 - CSR-EXT041 FETCH FAILED, SQLCODE '
+                          SQLCODE
+                 SET SW-ABEND-YES TO TRUE
+              ELSE
+                 MOVE V041-ENT       TO WE-ENT
+                 MOVE V041-CEN-REG   TO WE-CEN-REG
+                 MOVE V041-ACC       TO WE-ACC
+                 MOVE V041-FLG-PLGACC TO WE-FLG-PLGACC
+      *
+                 WRITE WE-EXTRACT-RECORD
+                 IF WK-FILE-STATUS NOT = '00'
+                    DISPLAY 'BG9B5700 - WRITE FAILED, FILE STATUS '
+                             WK-FILE-STATUS
+                    SET SW-ABEND-YES TO TRUE
+                 ELSE
+                    ADD 1 TO VN-REC-COUNT
+                 END-IF
+              END-IF
+           END-IF.
+      *
+      ******************************************************************
+      *.PN TERMINATE-EXTRACT.                                          *
+      ******************************************************************
+       TERMINATE-EXTRACT.
+      *
+           IF SW-CURSOR-OPEN-YES
+              EXEC SQL
+                   CLOSE CSR-EXT041
+              END-EXEC
+           END-IF.
+      *
+           IF SW-FILE-OPEN-YES
+              CLOSE WK-EXTRACT-FILE
+           END-IF.
+      *
+           DISPLAY 'BG9B5700 - RECORDS EXTRACTED: ' VN-REC-COUNT.
+      *
+      * ALNOVA SERIAL NUMBER: 934F7F7C ********* DO NOT REMOVE *********

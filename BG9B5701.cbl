@@ -0,0 +1,286 @@
+      * BG9B5701: <Automatically registered>                           *
+      ******************************************************************
+      *B.PD.S                                                          *
+      * DAILY AGING REPORT ON FUNDS VS. SECURITIES TRANSITORY/CLEARING *
+      * ACCOUNTS. WALKS THE MASTER TABLE OF ACCOUNTS (BGGT041/BGDT041) *
+      * AND LISTS, PER ENTITY/CENTER, EVERY ACTIVE TRANSITORY ACCOUNT  *
+      * BY ITS F/P FLAG ALONG WITH ITS AGE SINCE LAST USE IN DAYS      *
+      * (CURRENT DATE MINUS V041-FEC-ULT-MOV), SO UNRECONCILED         *
+      * CLEARING BALANCES CAN BE CHASED PROACTIVELY INSTEAD OF         *
+      * SURFACING AT MONTH-END CLOSE.                                  *
+      *B.PD.E                                                          *
+      *B.PR.S                                                          *
+      * COPYS USED                                                     *
+      * ----------------                                               *
+      * QAWCSQL                                                        *
+      *                                                                *
+      * DCLGEN USED                                                    *
+      * -----------------                                              *
+      * BGGT041: MASTER TABLE OF ACCOUNTS                              *
+      * BGVC041                                                        *
+      *B.PR.E                                                          *
+      ******************************************************************
+      *                  IDENTIFICATION DIVISION                       *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *
+       PROGRAM-ID.    BG9B5701.
+      *
+       AUTHOR.        RSANTOS.
+      *
+       DATE-WRITTEN.  26-08-09.
+      *
+      ******************************************************************
+      *                     MODIFICATIONS LOG                          *
+      ******************************************************************
+      *     CODE       AUTHOR  DATE     DESCRIPTION                    *
+      *     ---------- ------- -------- ------------------------------ *
+      *     BG9B5701   RSANTOS 26-08-09 NEW PROGRAM - DAILY AGING      *
+      *                                 REPORT ON BGDT041 TRANSITORY   *
+      *                                 ACCOUNTS                       *
+      *     BG9B5701   RSANTOS 26-08-09 NULL INDICATORS FOR THE LAST-  *
+      *                                 MOVEMENT DATE/AGE SO A NEVER-  *
+      *                                 MOVED ACCOUNT IS LISTED, NOT   *
+      *                                 AN ABORTED RUN                 *
+      ******************************************************************
+      ******************************************************************
+      *                     ENVIRONMENT DIVISION                       *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+      *
+       CONFIGURATION SECTION.
+      *
+       SPECIAL-NAMES.
+      *
+           DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT SECTION.
+      *
+       FILE-CONTROL.
+      *
+           SELECT WK-REPORT-FILE ASSIGN TO BGREP041
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WK-FILE-STATUS.
+      *
+      ******************************************************************
+      *                       DATA DIVISION                            *
+      ******************************************************************
+       DATA DIVISION.
+      *
+       FILE SECTION.
+      *
+       FD  WK-REPORT-FILE.
+      *
+       01  WE-REPORT-LINE                  PIC X(80).
+      *
+      ******************************************************************
+      *                  WORKING-STORAGE SECTION                       *
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+      *
+            COPY QAWCSQL.
+      *
+           EXEC SQL
+             INCLUDE BGGT041
+           END-EXEC.
+      *
+           EXEC SQL
+             INCLUDE BGVC041
+           END-EXEC.
+      *
+       01 WK-FILE-STATUS                   PIC X(02).
+      *
+       01  VA-SWITCHES.
+           05 SW-END                       PIC X(1)    VALUE 'N'.
+              88 SW-END-YES                            VALUE 'S'.
+              88 SW-END-NO                             VALUE 'N'.
+      *
+           05 SW-ABEND                     PIC X(1)    VALUE 'N'.
+              88 SW-ABEND-YES                          VALUE 'S'.
+              88 SW-ABEND-NO                           VALUE 'N'.
+      *
+           05 SW-FILE-OPEN                  PIC X(1)    VALUE 'N'.
+              88 SW-FILE-OPEN-YES                      VALUE 'S'.
+              88 SW-FILE-OPEN-NO                       VALUE 'N'.
+      *
+           05 SW-CURSOR-OPEN                PIC X(1)    VALUE 'N'.
+              88 SW-CURSOR-OPEN-YES                    VALUE 'S'.
+              88 SW-CURSOR-OPEN-NO                     VALUE 'N'.
+      *
+       01 CO-COUNTERS.
+           05 VN-REC-COUNT                  PIC S9(9)   COMP VALUE 0.
+           05 VN-NEVER-MOVED-COUNT           PIC S9(9)   COMP VALUE 0.
+           05 VN-AGE-DAYS                   PIC S9(9)   COMP.
+           05 VN-IND-FEC-ULT-MOV             PIC S9(4)   COMP.
+           05 VN-IND-AGE-DAYS                PIC S9(4)   COMP.
+      *
+       01 VA-CONSTANTS.
+           05 CA-F                         PIC X(1)    VALUE 'F'.
+           05 CA-P                         PIC X(1)    VALUE 'P'.
+           05 CA-ACTIVE                    PIC X(1)    VALUE 'A'.
+      *
+       01 WK-REPORT-DETAIL.
+           05 WD-ENT                       PIC X(04).
+           05 FILLER                       PIC X(02)    VALUE SPACES.
+           05 WD-CEN-REG                    PIC X(04).
+           05 FILLER                       PIC X(02)    VALUE SPACES.
+           05 WD-ACC                       PIC X(10).
+           05 FILLER                       PIC X(02)    VALUE SPACES.
+           05 WD-FLG-PLGACC                 PIC X(01).
+           05 FILLER                       PIC X(02)    VALUE SPACES.
+           05 WD-FEC-ULT-MOV                PIC X(10).
+           05 FILLER                       PIC X(02)    VALUE SPACES.
+           05 WD-AGE-DAYS                   PIC ZZZ.ZZ9.
+           05 WD-AGE-DAYS-TXT REDEFINES WD-AGE-DAYS
+                                           PIC X(07).
+      *
+           EXEC SQL
+             INCLUDE SQLCA
+           END-EXEC.
+      *
+      ******************************************************************
+      *                       PROCEDURE DIVISION                       *
+      ******************************************************************
+       PROCEDURE DIVISION.
+      *
+           PERFORM INITIALIZE-REPORT.
+      *
+           IF SW-ABEND-NO
+              PERFORM REPORT-ACCOUNT-ROW
+                UNTIL SW-END-YES OR SW-ABEND-YES
+           END-IF.
+      *
+           PERFORM TERMINATE-REPORT.
+      *
+           IF SW-ABEND-YES
+              MOVE 16 TO RETURN-CODE
+           END-IF.
+      *
+           GOBACK.
+      *
+      ******************************************************************
+      *.PN INITIALIZE-REPORT.                                          *
+      * OPENS THE OUTPUT REPORT FILE AND THE CURSOR THAT DRIVES THE    *
+      * WHOLE RUN, ORDERED BY ENTITY/CENTER SO THE REPORT READS AS     *
+      * ONE BLOCK PER ENTITY/CENTER RATHER THAN INTERLEAVED.           *
+      ******************************************************************
+       INITIALIZE-REPORT.
+      *
+           SET SW-END-NO   TO TRUE
+           SET SW-ABEND-NO TO TRUE
+      *
+           OPEN OUTPUT WK-REPORT-FILE
+           IF WK-FILE-STATUS NOT = '00'
+              DISPLAY 'BG9B5701 - OPEN FAILED, FILE STATUS '
+                       WK-FILE-STATUS
+              SET SW-ABEND-YES TO TRUE
+           ELSE
+              SET SW-FILE-OPEN-YES TO TRUE
+      *
+              EXEC SQL
+                   DECLARE CSR-AGE041 CURSOR FOR
+                     SELECT T041_ENT, T041_CEN_REG, T041_ACC,
+                            T041_FLG_PLGDACC, T041_FEC_ULT_MOV,
+                            DAYS(CURRENT DATE) -
+                               DAYS(T041_FEC_ULT_MOV)
+                       FROM BGDT041
+                      WHERE T041_STA_ACC = :CA-ACTIVE
+                      ORDER BY T041_ENT, T041_CEN_REG, T041_ACC
+              END-EXEC
+      *
+              EXEC SQL
+                   OPEN CSR-AGE041
+              END-EXEC
+              MOVE SQLCODE TO SQL-VALUES
+              IF NOT SQL-88-OK
+                 DISPLAY 'BG9B5701 - CSR-AGE041 OPEN FAILED, SQLCODE '
+                          SQLCODE
+                 SET SW-ABEND-YES TO TRUE
+              ELSE
+                 SET SW-CURSOR-OPEN-YES TO TRUE
+              END-IF
+           END-IF.
+      *
+      ******************************************************************
+      *.PN REPORT-ACCOUNT-ROW.                                         *
+      ******************************************************************
+       REPORT-ACCOUNT-ROW.
+      *
+           EXEC SQL
+                FETCH CSR-AGE041
+                  INTO :V041-ENT, :V041-CEN-REG, :V041-ACC,
+                       :V041-FLG-PLGACC,
+                       :V041-FEC-ULT-MOV :VN-IND-FEC-ULT-MOV,
+                       :VN-AGE-DAYS      :VN-IND-AGE-DAYS
+           END-EXEC
+           MOVE SQLCODE TO SQL-VALUES
+           IF SQL-88-NOT-FOUND
+              SET SW-END-YES TO TRUE
+           ELSE
+              IF NOT SQL-88-OK
+                 DISPLAY 'BG9B5701 - CSR-AGE041 FETCH FAILED, SQLCODE '
+                          SQLCODE
+                 SET SW-ABEND-YES TO TRUE
+              ELSE
+                 PERFORM WRITE-REPORT-DETAIL
+              END-IF
+           END-IF.
+      *
+      ******************************************************************
+      *.PN WRITE-REPORT-DETAIL.                                        *
+      * THE AGE-IN-DAYS COLUMN IS COMPUTED BY DB2 IN THE CURSOR ITSELF *
+      * (DAYS(CURRENT DATE) - DAYS(T041_FEC_ULT_MOV)) AND FETCHED      *
+      * STRAIGHT INTO VN-AGE-DAYS, SO NO DATE ARITHMETIC IS NEEDED     *
+      * HERE. T041_FEC_ULT_MOV IS NULL FOR AN ACCOUNT THAT HAS NEVER   *
+      * MOVED, WHICH MAKES THE AGE EXPRESSION NULL TOO - VN-IND-FEC-   *
+      * ULT-MOV COMES BACK NEGATIVE FOR THAT ROW INSTEAD OF LETTING    *
+      * THE FETCH ABORT ON SQLCODE -305, AND THE ROW IS STILL LISTED  *
+      * SO THOSE ACCOUNTS DON'T DROP OUT OF THE REPORT SILENTLY.       *
+      ******************************************************************
+       WRITE-REPORT-DETAIL.
+      *
+           MOVE V041-ENT          TO WD-ENT
+           MOVE V041-CEN-REG      TO WD-CEN-REG
+           MOVE V041-ACC          TO WD-ACC
+           MOVE V041-FLG-PLGACC    TO WD-FLG-PLGACC
+      *
+           IF VN-IND-FEC-ULT-MOV LESS THAN ZERO
+              MOVE 'NEVER'    TO WD-FEC-ULT-MOV
+              MOVE 'N/A'      TO WD-AGE-DAYS-TXT
+              ADD 1 TO VN-NEVER-MOVED-COUNT
+           ELSE
+              MOVE V041-FEC-ULT-MOV TO WD-FEC-ULT-MOV
+              MOVE VN-AGE-DAYS      TO WD-AGE-DAYS
+           END-IF
+      *
+           MOVE WK-REPORT-DETAIL TO WE-REPORT-LINE
+      *
+           WRITE WE-REPORT-LINE
+           IF WK-FILE-STATUS NOT = '00'
+              DISPLAY 'BG9B5701 - WRITE FAILED, FILE STATUS '
+                       WK-FILE-STATUS
+              SET SW-ABEND-YES TO TRUE
+           ELSE
+              ADD 1 TO VN-REC-COUNT
+           END-IF.
+      *
+      ******************************************************************
+      *.PN TERMINATE-REPORT.                                           *
+      ******************************************************************
+       TERMINATE-REPORT.
+      *
+           IF SW-CURSOR-OPEN-YES
+              EXEC SQL
+                   CLOSE CSR-AGE041
+              END-EXEC
+           END-IF.
+      *
+           IF SW-FILE-OPEN-YES
+              CLOSE WK-REPORT-FILE
+           END-IF.
+      *
+           DISPLAY 'BG9B5701 - ACCOUNTS REPORTED: ' VN-REC-COUNT.
+           DISPLAY 'BG9B5701 - OF WHICH NEVER MOVED: '
+                    VN-NEVER-MOVED-COUNT.
+      *
+      * ALNOVA SERIAL NUMBER: 934F7F7D ********* DO NOT REMOVE *********

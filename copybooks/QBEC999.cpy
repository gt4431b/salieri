@@ -0,0 +1,12 @@
+      ******************************************************************
+      *B.PD.S                                                          *
+      * QBEC999: STANDARD ERROR-INFORMATION COMMAREA, PASSED TO EVERY  *
+      * CALLABLE ROUTINE SO THE COMMON ERROR HANDLER CAN REPORT BACK   *
+      * TO THE CALLER WITHOUT EACH PROGRAM DEFINING ITS OWN LAYOUT.    *
+      *B.PD.E                                                          *
+      ******************************************************************
+      *
+           05 E999-PGM-ID                  PIC X(08).
+           05 E999-COD-ERROR                PIC X(04).
+           05 E999-DES-ERROR                PIC X(79).
+      *

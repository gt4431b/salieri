@@ -0,0 +1,70 @@
+      ******************************************************************
+      *B.PD.S                                                          *
+      * BGEC570: COMMAREA FOR BG9C5700, THE TRANSITORY ACCOUNT LOOKUP  *
+      * ROUTINE. CARRIES THE ENTITY/CENTER AND THE LIST OF TRANSITORY  *
+      * ACCOUNT CODES IN ON INPUT, AND THE MATCHING CLEARING ACCOUNTS, *
+      * THE RETURN CODE AND THE DB2 ERROR-OUT BLOCK ON OUTPUT.         *
+      *B.PD.E                                                          *
+      ******************************************************************
+      *
+       01 BGEC570.
+           05 E570-OPTION                  PIC X(01).
+              88 E570-OPTION-FUNDS                     VALUE 'F'.
+              88 E570-OPTION-PLEDGED                   VALUE 'P'.
+      *
+           05 E570-ENT                     PIC X(04).
+           05 E570-CEN                     PIC X(04).
+           05 E570-COD-RETURN              PIC X(02).
+      *
+      * E570-MULTI-CEN-IND LETS OPTION F, OR THE DEFAULT EXPLICIT-    *
+      * CODE-LIST PATH, DRAW FROM A LIST OF CENTERS (E570-TB-CEN)     *
+      * INSTEAD OF THE SINGLE E570-CEN, SO ONE CALL CAN RETURN        *
+      * TRANSITORY ACCOUNTS ACROSS EVERY CENTER IN THE LIST. ON THE   *
+      * EXPLICIT-CODE-LIST PATH EACH SUPPLIED CODE IS CHECKED AGAINST *
+      * THE CENTERS IN ORDER AND ONLY THE FIRST MATCHING CENTER IS    *
+      * REPORTED. IGNORED (MUST BE 'N') FOR OPTION P, WHICH ALREADY   *
+      * SPANS EVERY CENTER FOR THE ENTITY.                             *
+           05 E570-MULTI-CEN-IND            PIC X(01)   VALUE 'N'.
+              88 E570-MULTI-CEN-YES                    VALUE 'S'.
+              88 E570-MULTI-CEN-NO                     VALUE 'N'.
+      *
+           05 E570-TB-CEN OCCURS 50 TIMES
+                                            PIC X(04).
+      *
+      * E570-RESUME-TOKEN IS AN IN/OUT CURSOR. ON A FIRST CALL THE     *
+      * CALLER LEAVES E570-RESUME-IND AT 'N'. WHEN THE ROUTINE FILLS  *
+      * THE OUTPUT TABLE BEFORE EXHAUSTING THE CANDIDATE LIST IT SETS *
+      * E570-RESUME-IND TO 'S' AND RETURNS '40', LEAVING THE LAST     *
+      * CLEARING ACCOUNT RETURNED IN E570-RESUME-ACC SO THE BULK      *
+      * BGDT041 CURSOR CAN BE RE-OPENED PAST IT. THE CALLER RE-       *
+      * INVOKES THE ROUTINE WITH THE COMMAREA UNCHANGED TO RETRIEVE   *
+      * THE NEXT PAGE, AND SO ON UNTIL E570-RESUME-IND COMES BACK     *
+      * 'N'. E570-RESUME-CEN-IDX IS THE INDEX INTO E570-TB-CEN THE    *
+      * RESUME POINT APPLIES TO, AND IS ONLY MEANINGFUL WHEN          *
+      * E570-MULTI-CEN-IND IS 'S'.                                    *
+           05 E570-RESUME-TOKEN.
+              10 E570-RESUME-IND           PIC X(01).
+                 88 E570-RESUME-NO                     VALUE 'N'.
+                 88 E570-RESUME-YES                    VALUE 'S'.
+              10 E570-RESUME-ACC           PIC X(10).
+              10 E570-RESUME-CEN-IDX       PIC S9(4) COMP.
+      *
+           05 E570-TB-ACC-CODCLACC OCCURS 200 TIMES
+                                            PIC X(06).
+           05 E570-TB-ACC-CLACC    OCCURS 200 TIMES
+                                            PIC X(10).
+      *
+      * E570-TB-ACC-STA CARRIES BACK THE MASTER TABLE STATUS FOR EACH  *
+      * CLEARING ACCOUNT ABOVE ('A' ACTIVE, 'C' CLOSED) SO CALLERS CAN *
+      * TELL AN ACCOUNT THAT WAS DEACTIVATED APART FROM ONE THAT WAS   *
+      * NEVER SET UP IN THE FIRST PLACE (THE LATTER NEVER REACHES THIS *
+      * TABLE AND IS SIGNALLED BY E570-COD-RETURN INSTEAD).            *
+           05 E570-TB-ACC-STA      OCCURS 200 TIMES
+                                            PIC X(01).
+      *
+           05 E570-ERR-OUT.
+              10 E570-SQLCODE              PIC S9(09) COMP.
+              10 E570-SQLERRM              PIC X(70).
+              10 E570-DES-TABLE            PIC X(08).
+              10 E570-REFERENCE            PIC X(10).
+      *

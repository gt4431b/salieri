@@ -0,0 +1,27 @@
+      ******************************************************************
+      *B.PD.S                                                          *
+      * BGGT041: DCLGEN HOST STRUCTURE FOR BGDT041, THE MASTER TABLE   *
+      * OF ACCOUNTS. CARRIES THE ENTITY/CENTER/ACCOUNT KEY, THE        *
+      * FUNDS-OR-PLEDGED CLASSIFICATION FLAG USED TO ROUTE TRANSITORY  *
+      * ACCOUNT LOOKUPS, V041-STA-ACC (ACTIVE/CLOSED, SEPARATE FROM    *
+      * WHETHER A ROW EXISTS AT ALL), AND V041-FEC-ULT-MOV, THE DATE   *
+      * OF THE LAST MOVEMENT POSTED TO THE CLEARING ACCOUNT - USED BY  *
+      * THE AGING REPORT TO AGE EACH TRANSITORY ACCOUNT SINCE ITS      *
+      * LAST USE. ALL 88-LEVELS ARE CARRIED INLINE BELOW RATHER THAN   *
+      * IN BGVC041 SINCE NEITHER FLAGGED FIELD IS LAST IN THE GROUP    *
+      * ANY LONGER.                                                    *
+      *B.PD.E                                                          *
+      ******************************************************************
+      *
+       01 DCL-BGDT041.
+           05 V041-ENT                     PIC X(04).
+           05 V041-CEN-REG                  PIC X(04).
+           05 V041-ACC                     PIC X(10).
+           05 V041-FLG-PLGACC               PIC X(01).
+              88 V041-FLG-FUNDS                         VALUE 'F'.
+              88 V041-FLG-PLEDGED                        VALUE 'P'.
+           05 V041-STA-ACC                  PIC X(01).
+              88 V041-STA-ACTIVE                        VALUE 'A'.
+              88 V041-STA-CLOSED                         VALUE 'C'.
+           05 V041-FEC-ULT-MOV              PIC X(10).
+      *

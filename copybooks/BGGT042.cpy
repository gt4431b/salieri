@@ -0,0 +1,20 @@
+      ******************************************************************
+      *B.PD.S                                                          *
+      * BGGT042: DCLGEN HOST STRUCTURE FOR BGDT042, THE DURABLE ERROR  *
+      * LOG FOR '99' SQLCODE FAILURES AGAINST THE MASTER TABLE OF      *
+      * ACCOUNTS (BGDT041). ONE ROW IS INSERTED PER FAILURE SO         *
+      * OVERNIGHT BGDT041 PROBLEMS CAN BE REVIEWED WITHOUT RE-RUNNING  *
+      * WITH TRACES ON.                                                *
+      *B.PD.E                                                          *
+      ******************************************************************
+      *
+       01 DCL-BGDT042.
+           05 V042-ENT                     PIC X(04).
+           05 V042-CEN-REG                  PIC X(04).
+           05 V042-ACC                     PIC X(10).
+           05 V042-SQLCODE                  PIC S9(09) COMP.
+           05 V042-SQLERRM                 PIC X(70).
+           05 V042-DES-TABLE                PIC X(08).
+           05 V042-REFERENCE               PIC X(10).
+           05 V042-TIMESTAMP                PIC X(26).
+      *

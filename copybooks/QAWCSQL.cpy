@@ -0,0 +1,15 @@
+      ******************************************************************
+      *B.PD.S                                                          *
+      * QAWCSQL: COMMON WORKING STORAGE FOR DB2 RETURN CODE CHECKING. *
+      * SHARED BY ANY PROGRAM THAT ISSUES EMBEDDED SQL AND NEEDS TO   *
+      * CLASSIFY THE RESULTING SQLCODE.                                *
+      *B.PD.E                                                          *
+      ******************************************************************
+      *
+       01 QAWCSQL.
+           05 SQL-VALUES                   PIC S9(9)   COMP.
+              88 SQL-88-OK                             VALUE 0.
+              88 SQL-88-NOT-FOUND                      VALUE 100.
+              88 SQL-88-SEVERAL                        VALUE -811.
+              88 SQL-88-DUPLICATE                      VALUE -803.
+      *

@@ -0,0 +1,11 @@
+      ******************************************************************
+      *B.PD.S                                                          *
+      * BGVC041: RECOGNIZED VALUES FOR BGDT041 (MASTER TABLE OF        *
+      * ACCOUNTS) COLUMNS, COMPANION TO THE BGGT041 DCLGEN. NOW EMPTY  *
+      * - EVERY BGGT041 FIELD THAT NEEDS 88-LEVELS IS FOLLOWED BY A    *
+      * LATER FIELD, SO THOSE 88-LEVELS HAD TO MOVE INLINE INTO        *
+      * BGGT041 ITSELF. KEPT (AND STILL COPIED RIGHT AFTER BGGT041)    *
+      * FOR WHICHEVER FIELD ENDS UP LAST THE NEXT TIME BGDT041 GROWS.  *
+      *B.PD.E                                                          *
+      ******************************************************************
+      *

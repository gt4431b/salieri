@@ -0,0 +1,20 @@
+      ******************************************************************
+      *B.PD.S                                                          *
+      * BGGT043: DCLGEN HOST STRUCTURE FOR BGDT043, THE HISTORY TABLE *
+      * OF T041_FLG_PLGDACC RECLASSIFICATIONS ON THE MASTER TABLE OF  *
+      * ACCOUNTS. ONE ROW IS INSERTED EVERY TIME A CLEARING ACCOUNT'S *
+      * FUNDS-OR-PLEDGED FLAG CHANGES, CARRYING THE OLD AND NEW FLAG  *
+      * AND THE DATE THE CHANGE TAKES EFFECT, SO AN ACCOUNT'S F/P     *
+      * ROUTING CAN BE RECONSTRUCTED AS OF ANY PAST DATE.              *
+      *B.PD.E                                                          *
+      ******************************************************************
+      *
+       01 DCL-BGDT043.
+           05 V043-ENT                     PIC X(04).
+           05 V043-CEN-REG                  PIC X(04).
+           05 V043-ACC                     PIC X(10).
+           05 V043-FLG-PLGACC-OLD            PIC X(01).
+           05 V043-FLG-PLGACC-NEW            PIC X(01).
+           05 V043-FEC-EFFECTIVE            PIC X(10).
+           05 V043-TIMESTAMP                PIC X(26).
+      *

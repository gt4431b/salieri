@@ -0,0 +1,28 @@
+      ******************************************************************
+      *B.PD.S                                                          *
+      * BGEC571: COMMAREA FOR BG9M5700, THE MAINTENANCE ROUTINE THAT   *
+      * RECLASSIFIES A CLEARING ACCOUNT BETWEEN FUNDS AND SECURITIES.  *
+      * CARRIES THE ENTITY/CENTER/ACCOUNT AND THE NEW FLAG IN ON       *
+      * INPUT, AND THE RETURN CODE AND THE DB2 ERROR-OUT BLOCK ON      *
+      * OUTPUT.                                                        *
+      *B.PD.E                                                          *
+      ******************************************************************
+      *
+       01 BGEC571.
+           05 E571-ENT                     PIC X(04).
+           05 E571-CEN                     PIC X(04).
+           05 E571-ACC                     PIC X(10).
+      *
+           05 E571-FLG-PLGACC-NEW           PIC X(01).
+              88 E571-FLG-NEW-FUNDS                    VALUE 'F'.
+              88 E571-FLG-NEW-PLEDGED                  VALUE 'P'.
+      *
+           05 E571-FEC-EFFECTIVE            PIC X(10).
+           05 E571-COD-RETURN              PIC X(02).
+      *
+           05 E571-ERR-OUT.
+              10 E571-SQLCODE              PIC S9(09) COMP.
+              10 E571-SQLERRM              PIC X(70).
+              10 E571-DES-TABLE            PIC X(08).
+              10 E571-REFERENCE            PIC X(10).
+      *

@@ -0,0 +1,21 @@
+      ******************************************************************
+      *B.PD.S                                                          *
+      * BGWC099: COMMON WORKING STORAGE - TRANSITORY/CLEARING ACCOUNT  *
+      * CATALOG. HOLDS THE FULL LIST OF TRANSITORY ACCOUNT CODES AND  *
+      * THEIR ASSOCIATED CLEARING ACCOUNT NUMBERS, AS MAINTAINED BY   *
+      * THE GENERAL LEDGER PARAMETER AREA. PROGRAMS THAT RETRIEVE THE *
+      * MASTER TABLE OF ACCOUNTS (BGGT041/BGDT041) USE THIS TABLE TO  *
+      * KNOW WHICH CLEARING ACCOUNTS ARE CANDIDATES TO LOOK UP, AND TO*
+      * VALIDATE THAT A TRANSITORY ACCOUNT CODE SUPPLIED BY A CALLER  *
+      * IS ONE THE BANK ACTUALLY RECOGNIZES.                          *
+      *B.PD.E                                                          *
+      ******************************************************************
+      *
+       01 VN-TB-INDEX                      PIC S9(4) COMP.
+      *
+       01 VA-TB-TRA-ACCOUNTS.
+           05 CN-MAX-ACCOUNTS              PIC S9(4) COMP VALUE 200.
+           05 TB-TRA-ACCOUNT OCCURS 200 TIMES.
+              10 TB-TRA-CODCLACC           PIC X(06).
+              10 TB-TRA-CLACC              PIC X(10).
+      *

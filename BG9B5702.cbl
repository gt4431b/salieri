@@ -0,0 +1,423 @@
+      * BG9B5702: <Automatically registered>                           *
+      ******************************************************************
+      *B.PD.S                                                          *
+      * OVERNIGHT BATCH DRIVER FOR BG9C5700. READS A WORKLIST OF       *
+      * E570-ENT/E570-CEN COMBINATIONS AND CALLS BG9C5700 ONCE (OR,    *
+      * WHEN A RESUME TOKEN COMES BACK, SEVERAL TIMES) FOR EACH ONE.   *
+      * A CHECKPOINT IS LOGGED EVERY VN-CKPT-INTERVAL COMBINATIONS SO  *
+      * A RESTART CAN SKIP PAST WORK ALREADY DONE INSTEAD OF           *
+      * REPROCESSING THE WHOLE NIGHT'S WORKLIST FROM THE TOP.          *
+      *B.PD.E                                                          *
+      *B.PR.S                                                          *
+      * COPYS USED                                                     *
+      * ----------------                                               *
+      * BGEC570                                                        *
+      * QBEC999                                                        *
+      *B.PR.E                                                          *
+      ******************************************************************
+      *                  IDENTIFICATION DIVISION                       *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *
+       PROGRAM-ID.    BG9B5702.
+      *
+       AUTHOR.        RSANTOS.
+      *
+       DATE-WRITTEN.  26-08-09.
+      *
+      ******************************************************************
+      *                     MODIFICATIONS LOG                          *
+      ******************************************************************
+      *     CODE       AUTHOR  DATE     DESCRIPTION                    *
+      *     ---------- ------- -------- ------------------------------ *
+      *     BG9B5702   RSANTOS 26-08-09 NEW PROGRAM - CHECKPOINT/      *
+      *                                 RESTART BATCH DRIVER FOR       *
+      *                                 BG9C5700                      *
+      *     BG9B5702   RSANTOS 26-08-09 COMMIT AT EACH CHECKPOINT;     *
+      *                                 TOTAL RESTORED FROM WC-COUNT   *
+      *                                 ON RESTART; ABEND IF THE LAST  *
+      *                                 CHECKPOINT NEVER MATCHES THE   *
+      *                                 CURRENT WORKLIST               *
+      ******************************************************************
+      ******************************************************************
+      *                     ENVIRONMENT DIVISION                       *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+      *
+       CONFIGURATION SECTION.
+      *
+       SPECIAL-NAMES.
+      *
+           DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT SECTION.
+      *
+       FILE-CONTROL.
+      *
+           SELECT WK-PARM-FILE ASSIGN TO BGPARM
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WK-PARM-STATUS.
+      *
+           SELECT WK-WORKLIST-FILE ASSIGN TO BGWORK
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WK-WORK-STATUS.
+      *
+           SELECT WK-CHECKPOINT-FILE ASSIGN TO BGCKPT
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WK-CKPT-STATUS.
+      *
+      ******************************************************************
+      *                       DATA DIVISION                            *
+      ******************************************************************
+       DATA DIVISION.
+      *
+       FILE SECTION.
+      *
+       FD  WK-PARM-FILE.
+      *
+      * ONE CONTROL RECORD: RESTART INDICATOR ('S'/'N') FOLLOWED BY    *
+      * THE CHECKPOINT INTERVAL, E.G. 'N00050' TO CHECKPOINT EVERY 50  *
+      * COMBINATIONS ON A FRESH RUN.                                   *
+       01  WP-PARM-RECORD.
+           05 WP-RESTART-IND               PIC X(01).
+              88 WP-RESTART-YES                        VALUE 'S'.
+              88 WP-RESTART-NO                          VALUE 'N'.
+           05 WP-CKPT-INTERVAL             PIC 9(05).
+      *
+       FD  WK-WORKLIST-FILE.
+      *
+       01  WL-WORKLIST-RECORD.
+           05 WL-ENT                       PIC X(04).
+           05 WL-CEN                       PIC X(04).
+      *
+       FD  WK-CHECKPOINT-FILE.
+      *
+       01  WC-CHECKPOINT-RECORD.
+           05 WC-ENT                       PIC X(04).
+           05 WC-CEN                       PIC X(04).
+           05 WC-COUNT                     PIC 9(09).
+      *
+      ******************************************************************
+      *                  WORKING-STORAGE SECTION                       *
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+      *
+            COPY QAWCSQL.
+      *
+           COPY BGEC570.
+      *
+       01 WA-QBEC999-01.
+           COPY QBEC999.
+      *
+       01 WK-PARM-STATUS                   PIC X(02).
+       01 WK-WORK-STATUS                   PIC X(02).
+       01 WK-CKPT-STATUS                   PIC X(02).
+      *
+       01  VA-SWITCHES.
+           05 SW-END                       PIC X(1)    VALUE 'N'.
+              88 SW-END-YES                            VALUE 'S'.
+              88 SW-END-NO                             VALUE 'N'.
+      *
+           05 SW-ABEND                     PIC X(1)    VALUE 'N'.
+              88 SW-ABEND-YES                          VALUE 'S'.
+              88 SW-ABEND-NO                           VALUE 'N'.
+      *
+           05 SW-RESTART                   PIC X(1)    VALUE 'N'.
+              88 SW-RESTART-YES                        VALUE 'S'.
+              88 SW-RESTART-NO                         VALUE 'N'.
+      *
+           05 SW-SKIP                      PIC X(1)    VALUE 'N'.
+              88 SW-SKIP-YES                           VALUE 'S'.
+              88 SW-SKIP-NO                            VALUE 'N'.
+      *
+           05 SW-MORE-PAGES                PIC X(1)    VALUE 'N'.
+              88 SW-MORE-PAGES-YES                     VALUE 'S'.
+              88 SW-MORE-PAGES-NO                      VALUE 'N'.
+      *
+           05 SW-CKPT-OPEN                 PIC X(1)    VALUE 'N'.
+              88 SW-CKPT-OPEN-YES                      VALUE 'S'.
+              88 SW-CKPT-OPEN-NO                       VALUE 'N'.
+      *
+           05 SW-WORK-OPEN                 PIC X(1)    VALUE 'N'.
+              88 SW-WORK-OPEN-YES                      VALUE 'S'.
+              88 SW-WORK-OPEN-NO                       VALUE 'N'.
+      *
+           05 SW-CKPT-FOUND                 PIC X(1)    VALUE 'N'.
+              88 SW-CKPT-FOUND-YES                     VALUE 'S'.
+              88 SW-CKPT-FOUND-NO                      VALUE 'N'.
+      *
+       01 CO-COUNTERS.
+           05 VN-CKPT-INTERVAL              PIC 9(05)  COMP.
+           05 VN-SINCE-CKPT                 PIC 9(05)  COMP VALUE 0.
+           05 VN-TOTAL-COUNT                PIC 9(09)  COMP VALUE 0.
+      *
+       01 VA-CONSTANTS.
+           05 CA-F                         PIC X(1)    VALUE 'F'.
+      *
+       01 WK-LAST-CKPT.
+           05 WK-LAST-CKPT-ENT              PIC X(04).
+           05 WK-LAST-CKPT-CEN              PIC X(04).
+      *
+           EXEC SQL
+             INCLUDE SQLCA
+           END-EXEC.
+      *
+      ******************************************************************
+      *                       PROCEDURE DIVISION                       *
+      ******************************************************************
+       PROCEDURE DIVISION.
+      *
+           PERFORM INITIALIZE-DRIVER.
+      *
+           IF SW-ABEND-NO
+              PERFORM PROCESS-WORKLIST-ENTRY
+                UNTIL SW-END-YES OR SW-ABEND-YES
+           END-IF.
+      *
+           PERFORM TERMINATE-DRIVER.
+      *
+           IF SW-ABEND-YES
+              MOVE 16 TO RETURN-CODE
+           END-IF.
+      *
+           GOBACK.
+      *
+      ******************************************************************
+      *.PN INITIALIZE-DRIVER.                                          *
+      * READS THE CONTROL CARD (RESTART INDICATOR + CHECKPOINT         *
+      * INTERVAL), OPENS THE WORKLIST, AND ON A RESTART RUN READS THE  *
+      * CHECKPOINT LOG TO THE LAST RECORD SO PROCESS-WORKLIST-ENTRY    *
+      * KNOWS WHERE TO PICK BACK UP.                                   *
+      ******************************************************************
+       INITIALIZE-DRIVER.
+      *
+           SET SW-END-NO    TO TRUE
+           SET SW-ABEND-NO  TO TRUE
+           SET SW-SKIP-NO   TO TRUE
+      *
+           OPEN INPUT WK-PARM-FILE
+           IF WK-PARM-STATUS NOT = '00'
+              DISPLAY 'BG9B5702 - PARM OPEN FAILED, FILE STATUS '
+                       WK-PARM-STATUS
+              SET SW-ABEND-YES TO TRUE
+           ELSE
+              READ WK-PARM-FILE
+              IF WK-PARM-STATUS NOT = '00'
+                 DISPLAY 'BG9B5702 - PARM READ FAILED, FILE STATUS '
+                          WK-PARM-STATUS
+                 SET SW-ABEND-YES TO TRUE
+              ELSE
+                 MOVE WP-CKPT-INTERVAL TO VN-CKPT-INTERVAL
+                 IF WP-RESTART-YES
+                    SET SW-RESTART-YES TO TRUE
+                 ELSE
+                    SET SW-RESTART-NO TO TRUE
+                 END-IF
+              END-IF
+              CLOSE WK-PARM-FILE
+           END-IF.
+      *
+           IF SW-ABEND-NO
+              OPEN INPUT WK-WORKLIST-FILE
+              IF WK-WORK-STATUS NOT = '00'
+                 DISPLAY 'BG9B5702 - WORKLIST OPEN FAILED, FILE STATUS '
+                          WK-WORK-STATUS
+                 SET SW-ABEND-YES TO TRUE
+              ELSE
+                 SET SW-WORK-OPEN-YES TO TRUE
+              END-IF
+           END-IF.
+      *
+           IF SW-ABEND-NO
+              IF SW-RESTART-YES
+                 PERFORM READ-LAST-CHECKPOINT
+                 IF SW-CKPT-FOUND-YES
+                    SET SW-SKIP-YES TO TRUE
+                 ELSE
+                    SET SW-SKIP-NO TO TRUE
+                 END-IF
+              ELSE
+                 OPEN OUTPUT WK-CHECKPOINT-FILE
+                 IF WK-CKPT-STATUS NOT = '00'
+                    DISPLAY 'BG9B5702 - CKPT OPEN FAILED, FILE STATUS '
+                             WK-CKPT-STATUS
+                    SET SW-ABEND-YES TO TRUE
+                 ELSE
+                    SET SW-CKPT-OPEN-YES TO TRUE
+                 END-IF
+              END-IF
+           END-IF.
+      *
+      ******************************************************************
+      *.PN READ-LAST-CHECKPOINT.                                       *
+      * READS THE CHECKPOINT LOG FROM A PRIOR RUN TO THE LAST RECORD,  *
+      * THEN RE-OPENS IT FOR EXTEND SO THIS RUN'S CHECKPOINTS ARE      *
+      * APPENDED TO THE SAME LOG RATHER THAN OVERWRITING IT. IF THE    *
+      * LOG IS EMPTY (THE PRIOR RUN ABENDED BEFORE ITS FIRST           *
+      * CHECKPOINT) SW-CKPT-FOUND IS LEFT AT 'N' SO THE CALLER KNOWS   *
+      * TO PROCESS THE WORKLIST FROM THE TOP INSTEAD OF SKIPPING.      *
+      ******************************************************************
+       READ-LAST-CHECKPOINT.
+      *
+           MOVE SPACES TO WK-LAST-CKPT-ENT WK-LAST-CKPT-CEN
+           SET SW-CKPT-FOUND-NO TO TRUE
+      *
+           OPEN INPUT WK-CHECKPOINT-FILE
+           IF WK-CKPT-STATUS NOT = '00'
+              DISPLAY 'BG9B5702 - CKPT OPEN FAILED, FILE STATUS '
+                       WK-CKPT-STATUS
+              SET SW-ABEND-YES TO TRUE
+           ELSE
+              PERFORM READ-CHECKPOINT-RECORD
+                UNTIL WK-CKPT-STATUS NOT = '00'
+              CLOSE WK-CHECKPOINT-FILE
+      *
+              OPEN EXTEND WK-CHECKPOINT-FILE
+              IF WK-CKPT-STATUS NOT = '00'
+                 DISPLAY 'BG9B5702 - CKPT REOPEN FAILED, FILE STATUS '
+                          WK-CKPT-STATUS
+                 SET SW-ABEND-YES TO TRUE
+              ELSE
+                 SET SW-CKPT-OPEN-YES TO TRUE
+              END-IF
+           END-IF.
+      *
+      ******************************************************************
+      *.PN READ-CHECKPOINT-RECORD.                                     *
+      ******************************************************************
+       READ-CHECKPOINT-RECORD.
+      *
+           READ WK-CHECKPOINT-FILE
+           IF WK-CKPT-STATUS = '00'
+              MOVE WC-ENT   TO WK-LAST-CKPT-ENT
+              MOVE WC-CEN   TO WK-LAST-CKPT-CEN
+              MOVE WC-COUNT TO VN-TOTAL-COUNT
+              SET SW-CKPT-FOUND-YES TO TRUE
+           END-IF.
+      *
+      ******************************************************************
+      *.PN PROCESS-WORKLIST-ENTRY.                                     *
+      * WHILE SKIPPING (RESTART MODE, BEFORE THE LAST CHECKPOINT IS    *
+      * REACHED) ENTRIES ARE READ BUT NOT CALLED AGAINST BG9C5700 -    *
+      * THEY WERE ALREADY PROCESSED ON THE RUN THAT ABENDED. SW-SKIP   *
+      * IS ALREADY 'N' COMING IN WHEN THE PRIOR RUN'S CHECKPOINT LOG   *
+      * WAS EMPTY, SO THE WORKLIST IS PROCESSED FROM THE TOP. HITTING  *
+      * EOF WHILE STILL SKIPPING MEANS THE LAST CHECKPOINT'S ENT/CEN   *
+      * NEVER TURNED UP IN THIS RUN'S WORKLIST (IT WAS REGENERATED     *
+      * BETWEEN RUNS, OR IS OUT OF ORDER) - THE RUN ABENDS INSTEAD OF  *
+      * REPORTING A FALSE "NOTHING TO DO" SUCCESS.                     *
+      ******************************************************************
+       PROCESS-WORKLIST-ENTRY.
+      *
+           READ WK-WORKLIST-FILE
+           IF WK-WORK-STATUS NOT = '00'
+              IF SW-SKIP-YES
+                 DISPLAY 'BG9B5702 - EOF STILL SKIPPING, CHECKPOINT '
+                          WK-LAST-CKPT-ENT '/' WK-LAST-CKPT-CEN
+                          ' NEVER MATCHED IN THIS RUN''S WORKLIST'
+                 SET SW-ABEND-YES TO TRUE
+              ELSE
+                 SET SW-END-YES TO TRUE
+              END-IF
+           ELSE
+              IF SW-SKIP-YES
+                 IF WL-ENT = WK-LAST-CKPT-ENT AND
+                    WL-CEN = WK-LAST-CKPT-CEN
+                    SET SW-SKIP-NO TO TRUE
+                 END-IF
+              ELSE
+                 PERFORM CALL-TRANSITORY-LOOKUP
+                 IF SW-ABEND-NO
+                    ADD 1 TO VN-TOTAL-COUNT
+                    ADD 1 TO VN-SINCE-CKPT
+                    IF VN-SINCE-CKPT >= VN-CKPT-INTERVAL
+                       PERFORM WRITE-CHECKPOINT
+                       MOVE 0 TO VN-SINCE-CKPT
+                    END-IF
+                 END-IF
+              END-IF
+           END-IF.
+      *
+      ******************************************************************
+      *.PN CALL-TRANSITORY-LOOKUP.                                     *
+      * DRIVES BG9C5700 FOR ONE E570-ENT/E570-CEN, OPTION F, DRAINING  *
+      * EVERY RESUME PAGE BEFORE MOVING ON TO THE NEXT WORKLIST ENTRY  *
+      * SO A CHECKPOINT NEVER LANDS MID-ACCOUNT-LIST.                  *
+      ******************************************************************
+       CALL-TRANSITORY-LOOKUP.
+      *
+           INITIALIZE BGEC570
+           MOVE CA-F      TO E570-OPTION
+           MOVE WL-ENT    TO E570-ENT
+           MOVE WL-CEN    TO E570-CEN
+           SET E570-RESUME-NO TO TRUE
+      *
+           SET SW-MORE-PAGES-YES TO TRUE
+           PERFORM CALL-BG9C5700-PAGE
+             UNTIL SW-MORE-PAGES-NO OR SW-ABEND-YES.
+      *
+      ******************************************************************
+      *.PN CALL-BG9C5700-PAGE.                                         *
+      ******************************************************************
+       CALL-BG9C5700-PAGE.
+      *
+           CALL 'BG9C5700' USING BGEC570 WA-QBEC999-01
+      *
+           IF E570-COD-RETURN = '99'
+              DISPLAY 'BG9B5702 - BG9C5700 RETURNED 99 FOR ' WL-ENT
+                       '/' WL-CEN ' SQLCODE ' E570-SQLCODE
+              SET SW-ABEND-YES TO TRUE
+           ELSE
+              IF E570-COD-RETURN = '40' AND E570-RESUME-YES
+                 SET SW-MORE-PAGES-YES TO TRUE
+              ELSE
+                 SET SW-MORE-PAGES-NO TO TRUE
+              END-IF
+           END-IF.
+      *
+      ******************************************************************
+      *.PN WRITE-CHECKPOINT.                                           *
+      * COMMITS THE UNIT OF WORK BG9C5700 HAS BEEN ACCUMULATING SINCE  *
+      * THE LAST CHECKPOINT BEFORE THE CHECKPOINT RECORD ITSELF IS     *
+      * WRITTEN, SO LOCKS AND LOG SPACE DON'T BUILD UP ACROSS THE      *
+      * WHOLE WORKLIST AND A RESTART NEVER SKIPS PAST UNCOMMITTED      *
+      * WORK.                                                          *
+      ******************************************************************
+       WRITE-CHECKPOINT.
+      *
+           EXEC SQL
+                COMMIT
+           END-EXEC
+           MOVE SQLCODE TO SQL-VALUES
+           IF NOT SQL-88-OK
+              DISPLAY 'BG9B5702 - COMMIT FAILED, SQLCODE ' SQLCODE
+              SET SW-ABEND-YES TO TRUE
+           ELSE
+              MOVE WL-ENT       TO WC-ENT
+              MOVE WL-CEN       TO WC-CEN
+              MOVE VN-TOTAL-COUNT TO WC-COUNT
+      *
+              WRITE WC-CHECKPOINT-RECORD
+              IF WK-CKPT-STATUS NOT = '00'
+                 DISPLAY 'BG9B5702 - CKPT WRITE FAILED, FILE STATUS '
+                          WK-CKPT-STATUS
+                 SET SW-ABEND-YES TO TRUE
+              END-IF
+           END-IF.
+      *
+      ******************************************************************
+      *.PN TERMINATE-DRIVER.                                           *
+      ******************************************************************
+       TERMINATE-DRIVER.
+      *
+           IF SW-WORK-OPEN-YES
+              CLOSE WK-WORKLIST-FILE
+           END-IF.
+      *
+           IF SW-CKPT-OPEN-YES
+              CLOSE WK-CHECKPOINT-FILE
+           END-IF.
+      *
+           DISPLAY 'BG9B5702 - COMBINATIONS PROCESSED: ' VN-TOTAL-COUNT.
+      *
+      * ALNOVA SERIAL NUMBER: 934F7F7E ********* DO NOT REMOVE *********

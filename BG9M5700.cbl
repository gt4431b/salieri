@@ -0,0 +1,231 @@
+      * BG9M5700: <Automatically registered>                           *
+      ******************************************************************
+      *B.PD.S                                                          *
+      * MAINTENANCE ROUTINE TO RECLASSIFY A CLEARING ACCOUNT ON THE    *
+      * MASTER TABLE OF ACCOUNTS BETWEEN FUNDS AND SECURITIES.         *
+      * BG9C5700 ONLY READS BGDT041, SO THIS IS THE ONE ROUTINE        *
+      * ALLOWED TO CHANGE T041_FLG_PLGDACC. EVERY CHANGE IS RECORDED   *
+      * ON BGDT043 (OLD FLAG, NEW FLAG, EFFECTIVE DATE) BEFORE THE     *
+      * MASTER ROW IS UPDATED, SO AN ACCOUNT'S F/P ROUTING CAN BE      *
+      * RECONSTRUCTED AS OF ANY PAST DATE.                             *
+      * OPTIONS:                                                       *
+      * NONE - THE CALLER SUPPLIES ENTITY, CENTER, CLEARING ACCOUNT    *
+      *        AND THE NEW FLAG. IF THE FLAG IS UNCHANGED NOTHING IS   *
+      *        WRITTEN AND '40' IS RETURNED.                           *
+      *B.PD.E                                                          *
+      *B.PR.S                                                          *
+      * COPYS USED                                                     *
+      * ----------------                                               *
+      * BGEC571: COMMAREA BG9M5700                                     *
+      * QAWCSQL                                                        *
+      * QBEC999                                                        *
+      *                                                                *
+      * DCLGEN USED                                                    *
+      * -----------------                                              *
+      * BGGT041: MASTER TABLE OF ACCOUNTS                              *
+      * BGVC041                                                        *
+      * BGGT043: BGDT041 T041_FLG_PLGDACC RECLASSIFICATION HISTORY     *
+      *B.PR.E                                                          *
+      ******************************************************************
+      *                  IDENTIFICATION DIVISION                       *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *
+       PROGRAM-ID.    BG9M5700.
+      *
+       AUTHOR.        RSANTOS.
+      *
+       DATE-WRITTEN.  26-08-09.
+      *
+      ******************************************************************
+      *                     MODIFICATIONS LOG                          *
+      ******************************************************************
+      *     CODE       AUTHOR  DATE     DESCRIPTION                    *
+      *     ---------- ------- -------- ------------------------------ *
+      *     BG9M5700   RSANTOS 26-08-09 NEW PROGRAM - RECLASSIFY A     *
+      *                                 CLEARING ACCOUNT AND HISTORY   *
+      *                                 IT ON BGDT043                  *
+      ******************************************************************
+      ******************************************************************
+      *                     ENVIRONMENT DIVISION                       *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+      *
+       CONFIGURATION SECTION.
+      *
+       SPECIAL-NAMES.
+      *
+           DECIMAL-POINT IS COMMA.
+      *
+      ******************************************************************
+      *                       DATA DIVISION                            *
+      ******************************************************************
+       DATA DIVISION.
+      *
+      ******************************************************************
+      *                  WORKING-STORAGE SECTION                       *
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+      *
+            COPY QAWCSQL.
+      *
+           EXEC SQL
+             INCLUDE BGGT041
+           END-EXEC.
+      *
+           EXEC SQL
+             INCLUDE BGVC041
+           END-EXEC.
+      *
+           EXEC SQL
+             INCLUDE BGGT043
+           END-EXEC.
+      *
+       01 VA-CONSTANTS.
+           05 CA-F                         PIC X(1)    VALUE 'F'.
+           05 CA-P                         PIC X(1)    VALUE 'P'.
+      *
+       01 WK-OLD-FLG-PLGACC                PIC X(01).
+      *
+           EXEC SQL
+             INCLUDE SQLCA
+           END-EXEC.
+      *
+      ******************************************************************
+      *                      LINKAGE SECTION                           *
+      ******************************************************************
+       LINKAGE SECTION.
+      *
+           COPY BGEC571.
+      *
+       01 CA-QBEC999-01.
+           COPY QBEC999.
+      *
+      ******************************************************************
+      *                       PROCEDURE DIVISION                       *
+      ******************************************************************
+       PROCEDURE DIVISION USING BGEC571 CA-QBEC999-01.
+      *
+           PERFORM INITIALIZE-FIELDS.
+      *
+           IF E571-COD-RETURN = '00'
+              PERFORM PROCESS-RECLASSIFICATION
+           END-IF.
+      *
+           GOBACK.
+      *
+      ******************************************************************
+      *.PN INITIALIZE-FIELDS.                                          *
+      * VALIDATES THE COMMAREA BEFORE TOUCHING THE DATABASE. '10' IS   *
+      * RETURNED FOR ANY MISSING KEY, AN UNRECOGNIZED NEW FLAG, OR A   *
+      * MISSING EFFECTIVE DATE.                                       *
+      ******************************************************************
+       INITIALIZE-FIELDS.
+      *
+           MOVE '00' TO E571-COD-RETURN
+      *
+           IF E571-ENT EQUAL SPACES
+              OR E571-CEN EQUAL SPACES
+              OR E571-ACC EQUAL SPACES
+              OR E571-FEC-EFFECTIVE EQUAL SPACES
+              MOVE '10' TO E571-COD-RETURN
+           END-IF
+      *
+           IF E571-COD-RETURN EQUAL '00'
+              IF E571-FLG-PLGACC-NEW NOT EQUAL CA-F
+                 AND E571-FLG-PLGACC-NEW NOT EQUAL CA-P
+                 MOVE '10' TO E571-COD-RETURN
+              END-IF
+           END-IF.
+      *
+      ******************************************************************
+      *.PN PROCESS-RECLASSIFICATION.                                   *
+      * READS THE CURRENT FLAG FOR THE ACCOUNT. '30' IS RETURNED WHEN  *
+      * THE ACCOUNT IS NOT ON BGDT041 AT ALL, AND '40' WHEN IT IS      *
+      * ALREADY SET TO THE REQUESTED FLAG, SO CALLERS CAN TELL A       *
+      * HARMLESS NO-OP APART FROM A REAL CHANGE.                       *
+      ******************************************************************
+       PROCESS-RECLASSIFICATION.
+      *
+           EXEC SQL
+                SELECT T041_FLG_PLGDACC
+                  INTO :V041-FLG-PLGACC
+                  FROM BGDT041
+                 WHERE T041_ENT     = :E571-ENT
+                   AND T041_CEN_REG = :E571-CEN
+                   AND T041_ACC     = :E571-ACC
+           END-EXEC
+           MOVE SQLCODE TO SQL-VALUES
+      *
+           IF SQL-88-NOT-FOUND
+              MOVE '30' TO E571-COD-RETURN
+           ELSE
+              IF NOT SQL-88-OK
+                 MOVE '99'       TO E571-COD-RETURN
+                 MOVE SQLCODE    TO E571-SQLCODE
+                 MOVE SQLERRM    TO E571-SQLERRM
+                 MOVE 'BGDT041'  TO E571-DES-TABLE
+                 MOVE 'SELECT'   TO E571-REFERENCE
+              ELSE
+                 MOVE V041-FLG-PLGACC TO WK-OLD-FLG-PLGACC
+                 IF WK-OLD-FLG-PLGACC EQUAL E571-FLG-PLGACC-NEW
+                    MOVE '40' TO E571-COD-RETURN
+                 ELSE
+                    PERFORM RECORD-RECLASSIFICATION
+                 END-IF
+              END-IF
+           END-IF.
+      *
+      ******************************************************************
+      *.PN RECORD-RECLASSIFICATION.                                    *
+      * INSERTS THE HISTORY ROW BEFORE UPDATING THE MASTER ROW, SO A   *
+      * FAILED UPDATE NEVER LEAVES A CHANGE UNRECORDED.                *
+      ******************************************************************
+       RECORD-RECLASSIFICATION.
+      *
+           MOVE E571-ENT              TO V043-ENT
+           MOVE E571-CEN              TO V043-CEN-REG
+           MOVE E571-ACC              TO V043-ACC
+           MOVE WK-OLD-FLG-PLGACC      TO V043-FLG-PLGACC-OLD
+           MOVE E571-FLG-PLGACC-NEW    TO V043-FLG-PLGACC-NEW
+           MOVE E571-FEC-EFFECTIVE     TO V043-FEC-EFFECTIVE
+      *
+           EXEC SQL
+                INSERT INTO BGDT043
+                       (T043_ENT, T043_CEN_REG, T043_ACC,
+                        T043_FLG_PLGACC_OLD, T043_FLG_PLGACC_NEW,
+                        T043_FEC_EFFECTIVE, T043_TIMESTAMP)
+                VALUES (:V043-ENT, :V043-CEN-REG, :V043-ACC,
+                        :V043-FLG-PLGACC-OLD, :V043-FLG-PLGACC-NEW,
+                        :V043-FEC-EFFECTIVE, CURRENT TIMESTAMP)
+           END-EXEC
+           MOVE SQLCODE TO SQL-VALUES
+      *
+           IF NOT SQL-88-OK
+              MOVE '99'       TO E571-COD-RETURN
+              MOVE SQLCODE    TO E571-SQLCODE
+              MOVE SQLERRM    TO E571-SQLERRM
+              MOVE 'BGDT043'  TO E571-DES-TABLE
+              MOVE 'INSERT'   TO E571-REFERENCE
+           ELSE
+              EXEC SQL
+                   UPDATE BGDT041
+                      SET T041_FLG_PLGDACC = :E571-FLG-PLGACC-NEW
+                    WHERE T041_ENT     = :E571-ENT
+                      AND T041_CEN_REG = :E571-CEN
+                      AND T041_ACC     = :E571-ACC
+              END-EXEC
+              MOVE SQLCODE TO SQL-VALUES
+      *
+              IF NOT SQL-88-OK
+                 MOVE '99'       TO E571-COD-RETURN
+                 MOVE SQLCODE    TO E571-SQLCODE
+                 MOVE SQLERRM    TO E571-SQLERRM
+                 MOVE 'BGDT041'  TO E571-DES-TABLE
+                 MOVE 'UPDATE'   TO E571-REFERENCE
+              ELSE
+                 MOVE '00' TO E571-COD-RETURN
+              END-IF
+           END-IF.
+      *
+      * ALNOVA SERIAL NUMBER: 934F7F7F ********* DO NOT REMOVE *********

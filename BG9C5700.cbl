@@ -23,6 +23,7 @@
       * -----------------                                              *
       * BGGT041: MASTER TABLE OF ACCOUNTS                              *
       * BGVC041                                                        *
+      * BGGT042: BGDT041 '99' SQLCODE ERROR LOG                        *
       *B.PR.E                                                          *
       ******************************************************************
       *                  IDENTIFICATION DIVISION                       *
@@ -41,6 +42,40 @@
       *     CODE       AUTHOR  DATE     DESCRIPTION                    *
       *     ---------- ------- -------- ------------------------------ *
       *B.MD @UK12229DAA USCDBM4 12-08-10 AUTOMATIC GENERATION T125     *
+      *     BG9C5700   RSANTOS 26-08-09 RESUME TOKEN, NO LONGER TRUNC. *
+      *                                 ABOVE CN-MAX-OUT ENTRIES       *
+      *     BG9C5700   RSANTOS 26-08-09 OPTIONS F/P NOW DRIVEN BY ONE  *
+      *                                 BGDT041 CURSOR PER ENT/CEN     *
+      *                                 INSTEAD OF ONE SELECT PER ROW  *
+      *     BG9C5700   RSANTOS 26-08-09 LOG '99' SQLCODE FAILURES TO   *
+      *                                 BGDT042 FOR OVERNIGHT REVIEW   *
+      *     BG9C5700   RSANTOS 26-08-09 PASS BACK V041-STA-ACC SO '35' *
+      *                                 (CLOSED) CAN BE TOLD APART     *
+      *                                 FROM '30' (NEVER SET UP)       *
+      *     BG9C5700   RSANTOS 26-08-09 VALIDATE SUPPLIED CODES       *
+      *                                 AGAINST BGWC099 - '15' IF NOT  *
+      *                                 RECOGNIZED AT ALL              *
+      *     BG9C5700   RSANTOS 26-08-09 OPTION F CAN NOW DRAW FROM A   *
+      *                                 LIST OF CENTERS IN ONE CALL    *
+      *                                 (E570-MULTI-CEN-IND/TB-CEN)    *
+      *     BG9C5700   RSANTOS 26-08-09 EXPLICIT-CODE-LIST PATH CAN    *
+      *                                 ALSO DRAW FROM E570-TB-CEN;    *
+      *                                 '99' LOG NOW CARRIES THE       *
+      *                                 CENTER ACTUALLY IN USE         *
+      *     BG9C5700   RSANTOS 26-08-09 FIXED: SINGLE-CENTER, EXPLICIT *
+      *                                 CODE-LIST LOOKUP ON A CLEAN    *
+      *                                 NOT-FOUND NO LONGER LOOPS      *
+      *                                 FOREVER - MOVE '30' AND        *
+      *                                 ADVANCE THE INDICES LIKE THE   *
+      *                                 MULTI-CENTER WRAPPER DOES      *
+      *     BG9C5700   RSANTOS 26-08-09 '99' LOG ROW IS NOW COMMITTED  *
+      *                                 IMMEDIATELY SO IT SURVIVES AN  *
+      *                                 ABEND; A FAILURE TO WRITE IT   *
+      *                                 IS NO LONGER SWALLOWED         *
+      *     BG9C5700   RSANTOS 26-08-09 E570-TB-ACC-STA NOW CLEARED    *
+      *                                 ALONGSIDE E570-TB-ACC-CLACC SO *
+      *                                 NO SLOT CAN CARRY A STALE      *
+      *                                 STATUS FROM A PRIOR CALL       *
       ******************************************************************
       ******************************************************************
       *                     ENVIRONMENT DIVISION                       *
@@ -74,6 +109,10 @@
            EXEC SQL
              INCLUDE BGVC041
            END-EXEC.
+      *
+           EXEC SQL
+             INCLUDE BGGT042
+           END-EXEC.
       *
        01  VA-SWITCHES.
            05 SW-END                       PIC S9(4) COMP.
@@ -85,18 +124,45 @@
            05 SW-COD-FND                   PIC X(1)    VALUE 'N'.
               88 SW-FND-YES                            VALUE 'S'.
               88 SW-FND-CODNO                          VALUE 'N'.
+      *
+           05 SW-CONTINUATION               PIC X(1)    VALUE 'N'.
+              88 SW-CONTINUATION-YES                   VALUE 'S'.
+              88 SW-CONTINUATION-NO                    VALUE 'N'.
+      *
+           05 SW-CODE-VALID                 PIC X(1)    VALUE 'N'.
+              88 SW-CODE-VALID-YES                     VALUE 'S'.
+              88 SW-CODE-VALID-NO                      VALUE 'N'.
+      *
+           05 SW-CEN-RESUME-APPLIED         PIC X(1)    VALUE 'N'.
+              88 SW-CEN-RESUME-APPLIED-YES             VALUE 'S'.
+              88 SW-CEN-RESUME-APPLIED-NO              VALUE 'N'.
+      *
+           05 SW-CEN-FOUND                  PIC X(1)    VALUE 'N'.
+              88 SW-CEN-FOUND-YES                       VALUE 'S'.
+              88 SW-CEN-FOUND-NO                        VALUE 'N'.
       *
        01 CO-COUNTERS.
            05 VN-INDEX                     PIC S9(4) COMP.
+           05 VN-CAT-INDEX                  PIC S9(4) COMP.
+           05 VN-VAL-INDEX                  PIC S9(4) COMP.
+           05 VN-CEN-INDEX                  PIC S9(4) COMP.
       *
        01 VA-CONSTANTS.
            05 CN-1                         PIC 9(1)    VALUE 1.
            05 CA-99                        PIC X(2)    VALUE '99'.
-           05 CN-50                        PIC 9(2)    VALUE 50.
+           05 CN-MAX-OUT                    PIC 9(3)    VALUE 200.
+           05 CN-MAX-CEN                    PIC 9(3)    VALUE 050.
            05 CA-F                         PIC X(1)    VALUE 'F'.
            05 CA-P                         PIC X(1)    VALUE 'P'.
+           05 CA-ACTIVE                    PIC X(1)    VALUE 'A'.
+           05 CA-CLOSED                    PIC X(1)    VALUE 'C'.
       *
        01 CN-COD-RECOVERED                 PIC 9(3)    VALUE 0.
+      *
+       01 VA-CURSOR-KEYS.
+           05 WK-RESUME-ACC                PIC X(10).
+           05 WK-LOG-ACC                    PIC X(10).
+           05 WK-LOG-CEN                    PIC X(04).
       *
            EXEC SQL
              INCLUDE SQLCA
@@ -152,13 +218,24 @@
            SET SW-END-NO TO TRUE
       *
            PERFORM CLEARING-ACCOUNT-INITIAL
-           UNTIL VN-INDEX > CN-50
+           UNTIL VN-INDEX > CN-MAX-OUT
+      *
+           IF E570-MULTI-CEN-YES AND E570-OPTION EQUAL CA-P
+              MOVE '10'     TO E570-COD-RETURN
+           END-IF.
       *
            IF E570-OPTION EQUAL TO CA-F OR SPACES
-              IF E570-ENT = SPACES OR LOW-VALUES OR
-                 E570-CEN  = SPACES OR LOW-VALUES
+              IF E570-MULTI-CEN-YES
+                 IF E570-ENT = SPACES OR LOW-VALUES OR
+                    E570-TB-CEN(1) = SPACES OR LOW-VALUES
+                    MOVE '10'     TO E570-COD-RETURN
+                 END-IF
+              ELSE
+                 IF E570-ENT = SPACES OR LOW-VALUES OR
+                    E570-CEN  = SPACES OR LOW-VALUES
       *
-                 MOVE '10'     TO E570-COD-RETURN
+                    MOVE '10'     TO E570-COD-RETURN
+                 END-IF
               END-IF
            ELSE
               IF E570-ENT = SPACES OR LOW-VALUES OR
@@ -171,6 +248,12 @@
               MOVE '10'     TO E570-COD-RETURN
       *
            END-IF
+      *
+           IF E570-COD-RETURN EQUAL '00' AND
+              E570-OPTION NOT EQUAL CA-F AND
+              E570-OPTION NOT EQUAL CA-P
+              PERFORM VALIDATE-CODE-CATALOG
+           END-IF
       *
            SET SW-FND-CODNO TO TRUE.
       *
@@ -183,6 +266,7 @@
        CLEARING-ACCOUNT-INITIAL.
       *
            MOVE SPACES TO E570-TB-ACC-CLACC(VN-INDEX)
+           MOVE SPACES TO E570-TB-ACC-STA(VN-INDEX)
            IF E570-TB-ACC-CODCLACC(VN-INDEX) NOT EQUAL SPACES AND
                LOW-VALUES
               ADD CN-1 TO CN-COD-RECOVERED
@@ -191,6 +275,53 @@
            ADD CN-1 TO VN-INDEX.
       *
       ******************************************************************
+      *.PN VALIDATE-CODE-CATALOG.                                      *
+      * CHECKS EACH SUPPLIED E570-TB-ACC-CODCLACC ENTRY AGAINST THE    *
+      * BGWC099 TRANSITORY-ACCOUNT-CODE CATALOG, NOT JUST AGAINST      *
+      * SPACES. A CODE THE BANK DOESN'T RECOGNIZE AT ALL (RETIRED OR   *
+      * MISTYPED) GETS '15' HERE, SEPARATE FROM '20' IN                *
+      * PROCESS-INFORMATION, WHICH MEANS THE CODE IS RECOGNIZED BUT    *
+      * HAS NO MATCH FOR THIS ENTITY/CENTER.                           *
+      ******************************************************************
+       VALIDATE-CODE-CATALOG.
+      *
+           MOVE CN-1 TO VN-VAL-INDEX
+      *
+           PERFORM VALIDATE-ONE-CODE
+             UNTIL VN-VAL-INDEX GREATER CN-COD-RECOVERED
+                OR E570-COD-RETURN NOT EQUAL '00'.
+      *
+      ******************************************************************
+      *.PN VALIDATE-ONE-CODE.                                          *
+      ******************************************************************
+       VALIDATE-ONE-CODE.
+      *
+           SET SW-CODE-VALID-NO TO TRUE
+           MOVE CN-1 TO VN-CAT-INDEX
+      *
+           PERFORM VALIDATE-CODE-SCAN
+             UNTIL VN-CAT-INDEX GREATER CN-MAX-ACCOUNTS
+                OR SW-CODE-VALID-YES
+      *
+           IF SW-CODE-VALID-NO
+              MOVE '15' TO E570-COD-RETURN
+           END-IF
+      *
+           ADD CN-1 TO VN-VAL-INDEX.
+      *
+      ******************************************************************
+      *.PN VALIDATE-CODE-SCAN.                                         *
+      ******************************************************************
+       VALIDATE-CODE-SCAN.
+      *
+           IF TB-TRA-CODCLACC(VN-CAT-INDEX) EQUAL
+                                 E570-TB-ACC-CODCLACC(VN-VAL-INDEX)
+              SET SW-CODE-VALID-YES TO TRUE
+           ELSE
+              ADD CN-1 TO VN-CAT-INDEX
+           END-IF.
+      *
+      ******************************************************************
       *.PN PROCESS-INFORMATION.                                        *
       *B.PR.S                                                          *
       *        P R O C E S - I N F O R M A C                           *
@@ -198,24 +329,34 @@
       ******************************************************************
        PROCESS-INFORMATION.
       *
-           MOVE CN-1 TO VN-TB-INDEX
-                        VN-INDEX
+           IF E570-RESUME-YES
+              SET SW-CONTINUATION-YES TO TRUE
+           ELSE
+              SET SW-CONTINUATION-NO TO TRUE
+           END-IF
+      *
+           MOVE CN-1 TO VN-INDEX
+                        VN-TB-INDEX
+      *
            IF E570-OPTION EQUAL TO CA-F
+              SET E570-RESUME-NO TO TRUE
               PERFORM ALL-VALFON-TRANSITORY-ACCOUNT
-                UNTIL VN-TB-INDEX GREATER CN-MAX-ACCOUNTS  OR
-                      VN-INDEX GREATER CN-50
-                IF VN-INDEX EQUAL CN-1
-                   MOVE '20'   TO E570-COD-RETURN
-                END-IF
+              IF E570-COD-RETURN = '00' AND VN-INDEX EQUAL CN-1
+                                        AND SW-CONTINUATION-NO
+                 MOVE '20'   TO E570-COD-RETURN
+              END-IF
            ELSE
               IF E570-OPTION EQUAL CA-P
+                 SET E570-RESUME-NO TO TRUE
                  PERFORM ALL-TRANSITORY-ACCOUNT
-                   UNTIL SW-FND-YES  OR
-                      VN-TB-INDEX GREATER CN-MAX-ACCOUNTS
+                 IF E570-COD-RETURN = '00' AND VN-INDEX EQUAL CN-1
+                                           AND SW-CONTINUATION-NO
+                    MOVE '50'   TO E570-COD-RETURN
+                 END-IF
               ELSE
                  PERFORM LIMITED-TRANSITORY-ACCOUNT
                    UNTIL E570-TB-ACC-CODCLACC(VN-INDEX) EQUAL SPACES
-                      OR VN-INDEX GREATER CN-50
+                      OR VN-INDEX GREATER CN-MAX-OUT
                  IF SW-FND-CODNO
                    MOVE '20'   TO E570-COD-RETURN
                  END-IF
@@ -224,85 +365,180 @@
       *
       ******************************************************************
       *.PN ALL-VALFON-TRANSITORY-ACCOUNT.                              *
+      * WHEN E570-MULTI-CEN-IND IS 'N' THIS DRIVES A SINGLE CALL TO   *
+      * ALL-VALFON-ONE-CENTER FOR E570-CEN, EXACTLY AS BEFORE.         *
+      * WHEN IT IS 'S' IT WALKS E570-TB-CEN ONE CENTER AT A TIME,     *
+      * CALLING ALL-VALFON-ONE-CENTER FOR EACH, UNTIL THE CENTER LIST *
+      * IS EXHAUSTED, THE OUTPUT TABLE FILLS (E570-RESUME-CEN-IDX     *
+      * RECORDS WHICH CENTER TO RESUME ON THE NEXT CALL), OR AN ERROR *
+      * IS SET.                                                       *
       ******************************************************************
        ALL-VALFON-TRANSITORY-ACCOUNT.
+      *
+           SET SW-CEN-RESUME-APPLIED-NO TO TRUE
+      *
+           IF E570-MULTI-CEN-YES AND SW-CONTINUATION-YES
+              MOVE E570-RESUME-CEN-IDX TO VN-CEN-INDEX
+           ELSE
+              MOVE CN-1 TO VN-CEN-INDEX
+           END-IF
+      *
+           PERFORM ALL-VALFON-ONE-CENTER
+             UNTIL VN-CEN-INDEX GREATER CN-MAX-CEN
+                OR (E570-MULTI-CEN-YES AND
+                    E570-TB-CEN(VN-CEN-INDEX) EQUAL SPACES)
+                OR E570-COD-RETURN NOT EQUAL '00'
+                OR VN-INDEX GREATER CN-MAX-OUT
+                OR (E570-MULTI-CEN-NO AND VN-CEN-INDEX GREATER CN-1).
+      *
+      ******************************************************************
+      *.PN ALL-VALFON-ONE-CENTER.                                      *
+      * OPENS ONE BULK CURSOR AGAINST BGDT041 FOR THIS E570-ENT AND    *
+      * ONE CENTER (E570-CEN, OR E570-TB-CEN(VN-CEN-INDEX) IN MULTI-   *
+      * CENTER MODE) AND DRAINS IT INTO THE COMMAREA, INSTEAD OF       *
+      * ISSUING ONE SELECT PER CANDIDATE ACCOUNT IN THE TRANSITORY     *
+      * ACCOUNT CATALOG.                                               *
+      ******************************************************************
+       ALL-VALFON-ONE-CENTER.
+      *
+           IF SW-CONTINUATION-YES AND SW-CEN-RESUME-APPLIED-NO
+              MOVE E570-RESUME-ACC TO WK-RESUME-ACC
+              SET SW-CEN-RESUME-APPLIED-YES TO TRUE
+           ELSE
+              MOVE SPACES          TO WK-RESUME-ACC
+           END-IF
       *
            MOVE E570-ENT  TO V041-ENT
-           MOVE E570-CEN  TO V041-CEN-REG
-           MOVE TB-TRA-CLACC(VN-TB-INDEX) TO V041-ACC
+           IF E570-MULTI-CEN-YES
+              MOVE E570-TB-CEN(VN-CEN-INDEX) TO V041-CEN-REG
+           ELSE
+              MOVE E570-CEN TO V041-CEN-REG
+           END-IF
+      *
            EXEC SQL
-                SELECT T041_FLG_PLGDACC
-                  INTO :V041-FLG-PLGACC
-                  FROM BGDT041
-                 WHERE T041_ENT = :V041-ENT          AND
-                       T041_CEN_REG = :V041-CEN-REG  AND
-                       T041_ACC = :V041-ACC
+                DECLARE CSR-F041 CURSOR FOR
+                  SELECT T041_ACC, T041_STA_ACC
+                    FROM BGDT041
+                   WHERE T041_ENT = :V041-ENT          AND
+                         T041_CEN_REG = :V041-CEN-REG  AND
+                         T041_FLG_PLGDACC = :CA-F      AND
+                         T041_ACC > :WK-RESUME-ACC
+                   ORDER BY T041_ACC
+           END-EXEC
+      *
+           EXEC SQL
+                OPEN CSR-F041
            END-EXEC
            MOVE SQLCODE TO SQL-VALUES
-           IF (NOT SQL-88-OK) AND (NOT SQL-88-NOT-FOUND)
+           IF NOT SQL-88-OK
               MOVE '99'       TO E570-COD-RETURN
               MOVE SQLCODE    TO E570-SQLCODE
               MOVE SQLERRM    TO E570-SQLERRM
               MOVE 'BGDT041'  TO E570-DES-TABLE
-              MOVE 'SELECT'   TO E570-REFERENCE
+              MOVE 'OPEN'     TO E570-REFERENCE
+              MOVE SPACES     TO WK-LOG-ACC
+              MOVE V041-CEN-REG TO WK-LOG-CEN
+              PERFORM ERROR-LOG-WRITE
            ELSE
-              IF SQL-88-OK
-                 IF V041-FLG-PLGACC EQUAL CA-F
-                    MOVE V041-ACC TO E570-TB-ACC-CLACC(VN-INDEX)
-                    MOVE TB-TRA-CODCLACC(VN-TB-INDEX)
-                                  TO E570-TB-ACC-CODCLACC(VN-INDEX)
-                    ADD CN-1 TO VN-INDEX
-                                VN-TB-INDEX
-                    IF VN-INDEX > CN-50
-                       MOVE '40'   TO E570-COD-RETURN
-                    END-IF
-                 ELSE
-                    ADD CN-1 TO VN-TB-INDEX
-                 END-IF
+              SET SW-END-NO TO TRUE
+              PERFORM FETCH-VALFON-ROW
+                UNTIL SW-END-YES OR VN-INDEX GREATER CN-MAX-OUT
+              EXEC SQL
+                   CLOSE CSR-F041
+              END-EXEC
+              ADD CN-1 TO VN-CEN-INDEX
+           END-IF.
+      *
+      ******************************************************************
+      *.PN FETCH-VALFON-ROW.                                           *
+      ******************************************************************
+       FETCH-VALFON-ROW.
+      *
+           EXEC SQL
+                FETCH CSR-F041
+                  INTO :V041-ACC, :V041-STA-ACC
+           END-EXEC
+           MOVE SQLCODE TO SQL-VALUES
+           IF SQL-88-NOT-FOUND
+              SET SW-END-YES TO TRUE
+           ELSE
+              IF NOT SQL-88-OK
+                 MOVE '99'       TO E570-COD-RETURN
+                 MOVE SQLCODE    TO E570-SQLCODE
+                 MOVE SQLERRM    TO E570-SQLERRM
+                 MOVE 'BGDT041'  TO E570-DES-TABLE
+                 MOVE 'FETCH'    TO E570-REFERENCE
+                 MOVE V041-ACC   TO WK-LOG-ACC
+                 MOVE V041-CEN-REG TO WK-LOG-CEN
+                 PERFORM ERROR-LOG-WRITE
+                 SET SW-END-YES TO TRUE
               ELSE
-                 ADD CN-1 TO VN-TB-INDEX
+                 MOVE V041-ACC    TO E570-TB-ACC-CLACC(VN-INDEX)
+                 MOVE V041-STA-ACC TO E570-TB-ACC-STA(VN-INDEX)
+                 PERFORM FIND-CATALOG-CODE
+                 ADD CN-1 TO VN-INDEX
+                 IF VN-INDEX > CN-MAX-OUT
+                    MOVE '40'            TO E570-COD-RETURN
+                    SET E570-RESUME-YES TO TRUE
+                    MOVE V041-ACC        TO E570-RESUME-ACC
+                    MOVE VN-CEN-INDEX    TO E570-RESUME-CEN-IDX
+                 END-IF
+              END-IF
+           END-IF.
+      *
+      ******************************************************************
+      *.PN FIND-CATALOG-CODE.                                          *
+      * LOOKS UP THE TRANSITORY ACCOUNT CODE FOR THE CLEARING ACCOUNT  *
+      * JUST FETCHED FROM BGDT041 (V041-ACC) IN THE BGWC099 CATALOG,   *
+      * SO THE COMMAREA STILL RETURNS CODE AND ACCOUNT TOGETHER.       *
+      ******************************************************************
+       FIND-CATALOG-CODE.
+      *
+           MOVE SPACES TO E570-TB-ACC-CODCLACC(VN-INDEX)
+           MOVE CN-1   TO VN-CAT-INDEX
+      *
+           PERFORM FIND-CATALOG-CODE-SCAN
+             UNTIL VN-CAT-INDEX GREATER CN-MAX-ACCOUNTS
+                OR E570-TB-ACC-CODCLACC(VN-INDEX) NOT EQUAL SPACES.
+      *
+      ******************************************************************
+      *.PN FIND-CATALOG-CODE-SCAN.                                     *
+      ******************************************************************
+       FIND-CATALOG-CODE-SCAN.
+      *
+           IF TB-TRA-CLACC(VN-CAT-INDEX) EQUAL V041-ACC
+              MOVE TB-TRA-CODCLACC(VN-CAT-INDEX)
+                            TO E570-TB-ACC-CODCLACC(VN-INDEX)
+           ELSE
+              ADD CN-1 TO VN-CAT-INDEX
            END-IF.
       *
       ******************************************************************
       *.PN LIMITED-TRANSITORY-ACCOUNT.                                 *
+      * '30' MEANS THE ACCOUNT CODE HAS NO ROW AT ALL IN BGDT041 (IT   *
+      * WAS NEVER SET UP). '35' MEANS THE ROW EXISTS BUT V041-STA-ACC  *
+      * SHOWS IT WAS CLOSED - THE TWO ARE KEPT DISTINCT SO             *
+      * RECONCILIATION STAFF DON'T TREAT BOTH AS A BLANK "NOT FOUND".  *
+      * IN MULTI-CENTER MODE THE LOOKUP BELOW IS TRIED AGAINST EACH    *
+      * E570-TB-CEN ENTRY IN TURN UNTIL A ROW IS FOUND (ANY STATUS) OR *
+      * THE LIST IS EXHAUSTED - THE OUTPUT SLOT STAYS ONE PER SUPPLIED *
+      * CODE, SO ONLY THE FIRST MATCHING CENTER IS REPORTED.           *
       ******************************************************************
        LIMITED-TRANSITORY-ACCOUNT.
       *
            IF E570-TB-ACC-CODCLACC(VN-INDEX) EQUAL
                                        TB-TRA-CODCLACC(VN-TB-INDEX)
               MOVE E570-ENT  TO V041-ENT
-              MOVE E570-CEN  TO V041-CEN-REG
               MOVE TB-TRA-CLACC(VN-TB-INDEX) TO V041-ACC
-              EXEC SQL
-                   SELECT T041_FLG_PLGDACC
-                     INTO :V041-FLG-PLGACC
-                     FROM BGDT041
-                    WHERE T041_ENT = :V041-ENT          AND
-                          T041_CEN_REG = :V041-CEN-REG  AND
-                          T041_ACC =     :V041-ACC
-              END-EXEC
-              MOVE SQLCODE TO SQL-VALUES
-              IF (NOT SQL-88-OK) AND (NOT SQL-88-NOT-FOUND)
-                 MOVE '99'       TO E570-COD-RETURN
-                 MOVE SQLCODE    TO E570-SQLCODE
-                 MOVE SQLERRM    TO E570-SQLERRM
-                 MOVE 'BGDT041'  TO E570-DES-TABLE
-                 MOVE 'SELECT'   TO E570-REFERENCE
-                 ADD CN-1  TO VN-INDEX
+              IF E570-MULTI-CEN-YES
+                 PERFORM LIMITED-TRANSITORY-MULTI-CEN
               ELSE
-                 IF SQL-88-OK
-                    MOVE V041-ACC TO E570-TB-ACC-CLACC(VN-INDEX)
-                    SET SW-FND-YES TO TRUE
-                    ADD CN-1  TO VN-INDEX
-                    MOVE CN-1 TO VN-TB-INDEX
-                 ELSE
+                 MOVE E570-CEN  TO V041-CEN-REG
+                 PERFORM LIMITED-TRANSITORY-ACCOUNT-LOOKUP
+                 IF SW-CEN-FOUND-NO
                     MOVE '30'   TO E570-COD-RETURN
-                    MOVE CN-1 TO VN-TB-INDEX
-                    ADD  CN-1 TO VN-INDEX
-                    MOVE SQLCODE    TO E570-SQLCODE
-                    MOVE SQLERRM    TO E570-SQLERRM
-                    MOVE 'BGDT041'  TO E570-DES-TABLE
-                    MOVE 'SELECT'   TO E570-REFERENCE
+                    MOVE CN-1   TO VN-TB-INDEX
+                    ADD  CN-1   TO VN-INDEX
                  END-IF
               END-IF
            ELSE
@@ -315,42 +551,216 @@
            END-IF.
       *
       ******************************************************************
+      *.PN LIMITED-TRANSITORY-MULTI-CEN.                               *
+      * WALKS E570-TB-CEN FOR THE CURRENT CODE'S CLEARING ACCOUNT      *
+      * (V041-ACC) UNTIL LIMITED-TRANSITORY-ACCOUNT-LOOKUP FINDS A ROW *
+      * (ANY STATUS) OR THE CENTER LIST IS EXHAUSTED.                  *
+      ******************************************************************
+       LIMITED-TRANSITORY-MULTI-CEN.
+      *
+           SET SW-CEN-FOUND-NO TO TRUE
+           MOVE CN-1 TO VN-CEN-INDEX
+      *
+           PERFORM LIMITED-TRANSITORY-ONE-CEN
+             UNTIL SW-CEN-FOUND-YES
+                OR VN-CEN-INDEX GREATER CN-MAX-CEN
+                OR E570-TB-CEN(VN-CEN-INDEX) EQUAL SPACES
+      *
+           IF SW-CEN-FOUND-NO
+              MOVE '30'   TO E570-COD-RETURN
+              MOVE CN-1   TO VN-TB-INDEX
+              ADD  CN-1   TO VN-INDEX
+           END-IF.
+      *
+      ******************************************************************
+      *.PN LIMITED-TRANSITORY-ONE-CEN.                                 *
+      ******************************************************************
+       LIMITED-TRANSITORY-ONE-CEN.
+      *
+           MOVE E570-TB-CEN(VN-CEN-INDEX) TO V041-CEN-REG
+           PERFORM LIMITED-TRANSITORY-ACCOUNT-LOOKUP
+           IF SW-CEN-FOUND-NO
+              ADD CN-1 TO VN-CEN-INDEX
+           END-IF.
+      *
+      ******************************************************************
+      *.PN LIMITED-TRANSITORY-ACCOUNT-LOOKUP.                          *
+      * RUNS AGAINST WHICHEVER CENTER IS CURRENTLY IN V041-CEN-REG.    *
+      * SETS SW-CEN-FOUND-YES ON A ROW OF ANY STATUS (OR A '99') SO    *
+      * THE MULTI-CENTER WALK ABOVE STOPS, AND SW-CEN-FOUND-NO ON A    *
+      * CLEAN NOT-FOUND SO IT MOVES ON TO THE NEXT CENTER.             *
+      ******************************************************************
+       LIMITED-TRANSITORY-ACCOUNT-LOOKUP.
+      *
+           EXEC SQL
+                SELECT T041_FLG_PLGDACC, T041_STA_ACC
+                  INTO :V041-FLG-PLGACC, :V041-STA-ACC
+                  FROM BGDT041
+                 WHERE T041_ENT = :V041-ENT          AND
+                       T041_CEN_REG = :V041-CEN-REG  AND
+                       T041_ACC =     :V041-ACC
+           END-EXEC
+           MOVE SQLCODE TO SQL-VALUES
+           IF (NOT SQL-88-OK) AND (NOT SQL-88-NOT-FOUND)
+              MOVE '99'       TO E570-COD-RETURN
+              MOVE SQLCODE    TO E570-SQLCODE
+              MOVE SQLERRM    TO E570-SQLERRM
+              MOVE 'BGDT041'  TO E570-DES-TABLE
+              MOVE 'SELECT'   TO E570-REFERENCE
+              MOVE V041-ACC   TO WK-LOG-ACC
+              MOVE V041-CEN-REG TO WK-LOG-CEN
+              PERFORM ERROR-LOG-WRITE
+              SET SW-CEN-FOUND-YES TO TRUE
+              ADD CN-1  TO VN-INDEX
+           ELSE
+              IF SQL-88-OK
+                 SET SW-CEN-FOUND-YES TO TRUE
+                 MOVE V041-ACC     TO E570-TB-ACC-CLACC(VN-INDEX)
+                 MOVE V041-STA-ACC TO E570-TB-ACC-STA(VN-INDEX)
+                 IF V041-STA-ACC EQUAL CA-CLOSED
+                    MOVE '35'   TO E570-COD-RETURN
+                 ELSE
+                    SET SW-FND-YES TO TRUE
+                 END-IF
+                 ADD CN-1  TO VN-INDEX
+                 MOVE CN-1 TO VN-TB-INDEX
+              ELSE
+                 SET SW-CEN-FOUND-NO TO TRUE
+              END-IF
+           END-IF.
+      *
+      ******************************************************************
       *.PN ALL-TRANSITORY-ACCOUNT.                                     *
+      * OPENS ONE BULK CURSOR AGAINST BGDT041 FOR THIS E570-ENT AND    *
+      * DRAINS IT INTO THE COMMAREA, INSTEAD OF ISSUING ONE SELECT     *
+      * PER CANDIDATE ACCOUNT IN THE TRANSITORY ACCOUNT CATALOG.       *
       ******************************************************************
        ALL-TRANSITORY-ACCOUNT.
       *
-           IF E570-TB-ACC-CODCLACC(VN-INDEX) EQUAL
-                                       TB-TRA-CODCLACC(VN-TB-INDEX)
-              MOVE E570-ENT  TO V041-ENT
-              MOVE TB-TRA-CLACC(VN-TB-INDEX) TO V041-ACC
+           IF SW-CONTINUATION-YES
+              MOVE E570-RESUME-ACC TO WK-RESUME-ACC
+           ELSE
+              MOVE SPACES          TO WK-RESUME-ACC
+           END-IF
+      *
+           MOVE E570-ENT  TO V041-ENT
+      *
+           EXEC SQL
+                DECLARE CSR-P041 CURSOR FOR
+                  SELECT T041_ACC, T041_STA_ACC
+                    FROM BGDT041
+                   WHERE T041_ENT = :V041-ENT          AND
+                         T041_FLG_PLGDACC = :CA-P      AND
+                         T041_ACC > :WK-RESUME-ACC
+                   ORDER BY T041_ACC
+           END-EXEC
+      *
+           EXEC SQL
+                OPEN CSR-P041
+           END-EXEC
+           MOVE SQLCODE TO SQL-VALUES
+           IF NOT SQL-88-OK
+              MOVE '99'       TO E570-COD-RETURN
+              MOVE SQLCODE    TO E570-SQLCODE
+              MOVE SQLERRM    TO E570-SQLERRM
+              MOVE 'BGDT041'  TO E570-DES-TABLE
+              MOVE 'OPEN'     TO E570-REFERENCE
+              MOVE SPACES     TO WK-LOG-ACC
+              MOVE SPACES     TO WK-LOG-CEN
+              PERFORM ERROR-LOG-WRITE
+           ELSE
+              SET SW-END-NO TO TRUE
+              PERFORM FETCH-TRANSITORY-ROW
+                UNTIL SW-END-YES OR VN-INDEX GREATER CN-MAX-OUT
               EXEC SQL
-                   SELECT T041_FLG_PLGDACC
-                     INTO :V041-FLG-PLGACC
-                     FROM BGDT041
-                    WHERE T041_ENT = :V041-ENT          AND
-                          T041_ACC = :V041-ACC
+                   CLOSE CSR-P041
               END-EXEC
-              MOVE SQLCODE TO SQL-VALUES
-              IF (NOT SQL-88-OK) AND (NOT SQL-88-SEVERAL) AND
-                 (NOT SQL-88-NOT-FOUND)
+           END-IF.
+      *
+      ******************************************************************
+      *.PN FETCH-TRANSITORY-ROW.                                       *
+      ******************************************************************
+       FETCH-TRANSITORY-ROW.
+      *
+           EXEC SQL
+                FETCH CSR-P041
+                  INTO :V041-ACC, :V041-STA-ACC
+           END-EXEC
+           MOVE SQLCODE TO SQL-VALUES
+           IF SQL-88-NOT-FOUND
+              SET SW-END-YES TO TRUE
+           ELSE
+              IF NOT SQL-88-OK
                  MOVE '99'       TO E570-COD-RETURN
                  MOVE SQLCODE    TO E570-SQLCODE
                  MOVE SQLERRM    TO E570-SQLERRM
                  MOVE 'BGDT041'  TO E570-DES-TABLE
-                 MOVE 'SELECT'   TO E570-REFERENCE
+                 MOVE 'FETCH'    TO E570-REFERENCE
+                 MOVE V041-ACC   TO WK-LOG-ACC
+                 MOVE SPACES     TO WK-LOG-CEN
+                 PERFORM ERROR-LOG-WRITE
+                 SET SW-END-YES TO TRUE
               ELSE
-                 IF SQL-88-OK OR SQL-88-SEVERAL
-                    MOVE V041-ACC TO E570-TB-ACC-CLACC(VN-INDEX)
-                    SET SW-FND-YES TO TRUE
-                 ELSE
-                    MOVE '50'   TO E570-COD-RETURN
+                 MOVE V041-ACC    TO E570-TB-ACC-CLACC(VN-INDEX)
+                 MOVE V041-STA-ACC TO E570-TB-ACC-STA(VN-INDEX)
+                 PERFORM FIND-CATALOG-CODE
+                 ADD CN-1 TO VN-INDEX
+                 IF VN-INDEX > CN-MAX-OUT
+                    MOVE '40'            TO E570-COD-RETURN
+                    SET E570-RESUME-YES TO TRUE
+                    MOVE V041-ACC        TO E570-RESUME-ACC
                  END-IF
               END-IF
+           END-IF.
+      *
+      ******************************************************************
+      *.PN ERROR-LOG-WRITE.                                            *
+      * INSERTS ONE ROW IN BGDT042 FOR EVERY '99' SQLCODE FAILURE      *
+      * AGAINST BGDT041, SO OVERNIGHT PROBLEMS CAN BE REVIEWED FROM    *
+      * THE LOG WITHOUT HAVING TO RE-RUN WITH TRACES ON. WK-LOG-ACC/   *
+      * WK-LOG-CEN ARE SET BY THE CALLER TO THE ACCOUNT/CENTER IN PLAY *
+      * WHEN THE FAILURE OCCURRED (SPACES WHEN NOT APPLICABLE, E.G. ON *
+      * A CURSOR OPEN BEFORE ANY ROW WAS READ, OR ON OPTION P WHICH    *
+      * HAS NO CENTER FILTER AT ALL) - NOT E570-CEN DIRECTLY, SINCE IN *
+      * MULTI-CENTER MODE THE CENTER IN USE AT FAILURE TIME MAY BE     *
+      * ANY ENTRY IN E570-TB-CEN, NOT THE UNUSED E570-CEN FIELD.       *
+      * THE INSERT IS COMMITTED HERE, IMMEDIATELY, SO THE AUDIT ROW    *
+      * SURVIVES EVEN THOUGH EVERY CALLER TREATS '99' AS FATAL AND     *
+      * ENDS THE RUN WITHOUT EVER REACHING A COMMIT OF ITS OWN - THE   *
+      * ALTERNATIVE, LEAVING IT TO THE CALLER, WOULD LOSE THE ONE ROW  *
+      * DOCUMENTING WHY THE JOB DIED. A FAILURE OF THE INSERT ITSELF   *
+      * IS NOT SWALLOWED - IT OVERWRITES THE ERR-OUT BLOCK SO THE      *
+      * CALLER'S '99' AT LEAST REPORTS THE REAL, UNLOGGABLE CAUSE.     *
+      ******************************************************************
+       ERROR-LOG-WRITE.
+      *
+           MOVE E570-ENT       TO V042-ENT
+           MOVE WK-LOG-CEN     TO V042-CEN-REG
+           MOVE WK-LOG-ACC     TO V042-ACC
+           MOVE E570-SQLCODE   TO V042-SQLCODE
+           MOVE E570-SQLERRM   TO V042-SQLERRM
+           MOVE E570-DES-TABLE TO V042-DES-TABLE
+           MOVE E570-REFERENCE TO V042-REFERENCE
+      *
+           EXEC SQL
+                INSERT INTO BGDT042
+                       (T042_ENT, T042_CEN_REG, T042_ACC,
+                        T042_SQLCODE, T042_SQLERRM, T042_DES_TABLE,
+                        T042_REFERENCE, T042_TIMESTAMP)
+                VALUES (:V042-ENT, :V042-CEN-REG, :V042-ACC,
+                        :V042-SQLCODE, :V042-SQLERRM, :V042-DES-TABLE,
+                        :V042-REFERENCE, CURRENT TIMESTAMP)
+           END-EXEC
+           MOVE SQLCODE TO SQL-VALUES
+           IF NOT SQL-88-OK
+              MOVE SQLCODE    TO E570-SQLCODE
+              MOVE SQLERRM    TO E570-SQLERRM
+              MOVE 'BGDT042'  TO E570-DES-TABLE
+              MOVE 'INSERT'   TO E570-REFERENCE
            ELSE
-              ADD 1 TO VN-TB-INDEX
-              IF VN-TB-INDEX GREATER CN-MAX-ACCOUNTS
-                 MOVE '10'   TO E570-COD-RETURN
-              END-IF
+              EXEC SQL
+                   COMMIT
+              END-EXEC
            END-IF.
       *
       * ALNOVA SERIAL NUMBER: 934F7F7B ********* DO NOT REMOVE *********
